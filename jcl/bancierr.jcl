@@ -0,0 +1,77 @@
+//BANCIERR JOB (BANCA),'CIERRE DE DIA',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* JOB: BANCIERR
+//* DESCRIPCION: Cierre de dia de banca. Sustituye al lanzamiento
+//*              manual, uno a uno, de BANCO-INGRESOS,
+//*              BANCO-TRANSFERENCIA y BANCO-CONSULTA-SALDO. STEP10 y
+//*              STEP20 (BANCO-INGRESOS y BANCO-TRANSFERENCIA)
+//*              alimentan por SYSIN las mismas respuestas que hoy
+//*              teclea el operador. A continuacion, STEP25
+//*              (BANCO-EJECUTA-ORDENES) liquida las ordenes
+//*              permanentes que vencen hoy, sin intervencion del
+//*              operador; despues, STEP30 (BANCO-CONSULTA-SALDO)
+//*              vuelve a alimentarse por SYSIN. STEP40
+//*              (BANCO-CIERRE-DIA) tampoco necesita intervencion:
+//*              recorre el dia completo, emite el resumen de cada
+//*              cuenta afectada y vuelca el mismo extracto de cierre
+//*              a EXTRIMPR/EXTRCSV (mismo formato de salida que
+//*              usaria una ejecucion manual de BANCO-EXTRACTO). El
+//*              ultimo paso, STEP50 (BANCO-CUADRE-DIARIO), cuadra el
+//*              maestro de cuentas contra el historico de movimientos
+//*              antes de cerrar el dia.
+//* AUTOR: Proyecto MCPs
+//* FECHA: 2026-08-08
+//*-------------------------------------------------------------*
+//*
+//STEP10   EXEC PGM=BANCO-INGRESOS
+//CUENTAS  DD DSN=BANCA.CUENTAS,DISP=SHR
+//MOVIMIEN DD DSN=BANCA.MOVIMIEN,DISP=SHR
+//CTLMOV   DD DSN=BANCA.CTLMOV,DISP=SHR
+//INGCHK   DD DSN=BANCA.INGCHK,DISP=SHR
+//AUDITLOG DD DSN=BANCA.AUDITLOG,DISP=SHR
+//SYSIN    DD DSN=BANCA.CIERRE.ENTRADA.INGRESOS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP20   EXEC PGM=BANCO-TRANSFERENCIA,COND=(0,NE,STEP10)
+//CUENTAS  DD DSN=BANCA.CUENTAS,DISP=SHR
+//MOVIMIEN DD DSN=BANCA.MOVIMIEN,DISP=SHR
+//CTLMOV   DD DSN=BANCA.CTLMOV,DISP=SHR
+//LIMITES  DD DSN=BANCA.LIMITES,DISP=SHR
+//CAMBIO   DD DSN=BANCA.CAMBIO,DISP=SHR
+//COMISION DD DSN=BANCA.COMISION,DISP=SHR
+//AUDITLOG DD DSN=BANCA.AUDITLOG,DISP=SHR
+//SYSIN    DD DSN=BANCA.CIERRE.ENTRADA.TRANSFER,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP25   EXEC PGM=BANCO-EJECUTA-ORDENES,COND=(0,NE,STEP20)
+//CUENTAS  DD DSN=BANCA.CUENTAS,DISP=SHR
+//MOVIMIEN DD DSN=BANCA.MOVIMIEN,DISP=SHR
+//CTLMOV   DD DSN=BANCA.CTLMOV,DISP=SHR
+//LIMITES  DD DSN=BANCA.LIMITES,DISP=SHR
+//CAMBIO   DD DSN=BANCA.CAMBIO,DISP=SHR
+//COMISION DD DSN=BANCA.COMISION,DISP=SHR
+//AUDITLOG DD DSN=BANCA.AUDITLOG,DISP=SHR
+//ORDENES  DD DSN=BANCA.ORDENES,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP30   EXEC PGM=BANCO-CONSULTA-SALDO,COND=(0,NE,STEP25)
+//CUENTAS  DD DSN=BANCA.CUENTAS,DISP=SHR
+//SALDOHST DD DSN=BANCA.SALDOHST,DISP=SHR
+//SYSIN    DD DSN=BANCA.CIERRE.ENTRADA.SALDO,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP40   EXEC PGM=BANCO-CIERRE-DIA,COND=(0,NE,STEP30)
+//CUENTAS  DD DSN=BANCA.CUENTAS,DISP=SHR
+//MOVIMIEN DD DSN=BANCA.MOVIMIEN,DISP=SHR
+//SALDOHST DD DSN=BANCA.SALDOHST,DISP=SHR
+//EXTRIMPR DD DSN=BANCA.CIERRE.EXTRIMPR(+1),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5)),RECFM=FB,LRECL=80
+//EXTRCSV  DD DSN=BANCA.CIERRE.EXTRCSV(+1),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5)),RECFM=FB,LRECL=200
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP50   EXEC PGM=BANCO-CUADRE-DIARIO,COND=(0,NE,STEP40)
+//CUENTAS  DD DSN=BANCA.CUENTAS,DISP=SHR
+//MOVIMIEN DD DSN=BANCA.MOVIMIEN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
