@@ -0,0 +1,23 @@
+      *================================================================*
+      * COPYBOOK: CUENTAS
+      * DESCRIPCION: Registro del fichero maestro de cuentas (CUENTAS).
+      *              Organizacion indexada, clave primaria por numero
+      *              de cuenta y clave alternativa por cliente para
+      *              soportar la vista consolidada multi-cuenta.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *================================================================*
+      *
+       01 CTA-REGISTRO.
+          05 CTA-NUM-CUENTA        PIC X(20).
+          05 CTA-ID-CLIENTE        PIC X(12).
+          05 CTA-TITULAR           PIC X(40).
+          05 CTA-TIPO              PIC X(15).
+          05 CTA-MONEDA            PIC X(03).
+          05 CTA-SALDO-DISP        PIC S9(10)V99.
+          05 CTA-SALDO-RET         PIC 9(10)V99.
+          05 CTA-LIMITE-DIARIO     PIC 9(10)V99.
+          05 CTA-LIMITE-MENSUAL    PIC 9(10)V99.
+          05 CTA-FECHA-APERTURA    PIC X(10).
+          05 CTA-ESTADO            PIC X(01).
+          05 FILLER                PIC X(18).
