@@ -0,0 +1,19 @@
+      *================================================================*
+      * COPYBOOK: AUDITOR
+      * DESCRIPCION: Registro del fichero de auditoria (AUDITLOG).
+      *              Secuencial, un registro por operacion sobre
+      *              cuentas; se abre en modo EXTEND desde
+      *              BANCO-AUDITORIA-MOTOR.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *================================================================*
+      *
+       01 AUD-REGISTRO.
+          05 AUD-FECHA             PIC X(10).
+          05 AUD-HORA              PIC X(08).
+          05 AUD-PROGRAMA          PIC X(20).
+          05 AUD-CUENTA-1          PIC X(20).
+          05 AUD-CUENTA-2          PIC X(20).
+          05 AUD-IMPORTE           PIC S9(10)V99.
+          05 AUD-RESULTADO         PIC X(10).
+          05 AUD-DETALLE           PIC X(40).
