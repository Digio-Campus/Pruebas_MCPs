@@ -0,0 +1,16 @@
+      *================================================================*
+      * COPYBOOK: CAMBIO
+      * DESCRIPCION: Registro del fichero de tipos de cambio (CAMBIO).
+      *              Secuencial, un registro por par de divisas; se lee
+      *              completo al arrancar BANCO-TRANSFER-MOTOR (invocado
+      *              por BANCO-TRANSFERENCIA y BANCO-EJECUTA-ORDENES) y
+      *              se carga en WS-TABLA-CAMBIOS para convertir
+      *              importes entre cuentas de distinta moneda.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *================================================================*
+      *
+       01 CAM-REGISTRO.
+          05 CAM-MONEDA-ORIGEN     PIC X(03).
+          05 CAM-MONEDA-DESTINO    PIC X(03).
+          05 CAM-TASA              PIC 9(04)V9(6).
