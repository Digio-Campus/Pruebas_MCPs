@@ -0,0 +1,19 @@
+      *================================================================*
+      * COPYBOOK: INGCHK
+      * DESCRIPCION: Registro del fichero de checkpoint de ingresos
+      *              (INGCHK). Indexado por cuenta+fecha+secuencia, se
+      *              escribe un registro en cuanto el operador confirma
+      *              cada ingreso, de forma que una sesion interrumpida
+      *              se pueda reanudar sin repetir lo ya capturado.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *================================================================*
+      *
+       01 ICK-REGISTRO.
+          05 ICK-CLAVE.
+             10 ICK-NUM-CUENTA     PIC X(20).
+             10 ICK-FECHA-SESION   PIC X(10).
+             10 ICK-SECUENCIA      PIC 9(03).
+          05 ICK-IMPORTE           PIC 9(08)V99.
+          05 ICK-CONCEPTO          PIC X(30).
+          05 ICK-ESTADO            PIC X(01).
