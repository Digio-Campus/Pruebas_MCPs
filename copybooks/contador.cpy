@@ -0,0 +1,13 @@
+      *================================================================*
+      * COPYBOOK: CONTADOR
+      * DESCRIPCION: Registro generico de un fichero de control de
+      *              numeracion (un unico registro por fichero). Se
+      *              reutiliza para CTLCTA (cuentas), CTLMOV
+      *              (movimientos) y CTLORD (ordenes permanentes).
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *================================================================*
+      *
+       01 CTR-REGISTRO.
+          05 CTR-CLAVE             PIC X(01).
+          05 CTR-ULTIMO-VALOR      PIC 9(10).
