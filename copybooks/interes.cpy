@@ -0,0 +1,12 @@
+      *================================================================*
+      * COPYBOOK: INTERES
+      * DESCRIPCION: Registro del parametro de interes mensual para
+      *              cuentas AHORRO (TIPOINT). Secuencial, un unico
+      *              registro; se lee al arrancar BANCO-INTERESES para
+      *              poder cambiar la tasa sin recompilar.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *================================================================*
+      *
+       01 INT-REGISTRO.
+          05 INT-TASA-MENSUAL      PIC 9(01)V9(4).
