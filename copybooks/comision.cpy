@@ -0,0 +1,17 @@
+      *================================================================*
+      * COPYBOOK: COMISION
+      * DESCRIPCION: Registro del fichero de parametros de comisiones
+      *              de transferencia (COMISION). Secuencial, un
+      *              registro por tramo; se lee completo al arrancar
+      *              BANCO-TRANSFER-MOTOR (invocado por BANCO-TRANSFE-
+      *              RENCIA y BANCO-EJECUTA-ORDENES) y se carga en la
+      *              tabla WS-TABLA-COMISIONES.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *================================================================*
+      *
+       01 COM-REGISTRO.
+          05 COM-TRAMO             PIC 9(02).
+          05 COM-IMPORTE-DESDE     PIC 9(10)V99.
+          05 COM-TASA              PIC 9(01)V9(4).
+          05 COM-MINIMO            PIC 9(05)V99.
