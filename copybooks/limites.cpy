@@ -0,0 +1,17 @@
+      *================================================================*
+      * COPYBOOK: LIMITES
+      * DESCRIPCION: Registro del fichero de acumulados de transferencia
+      *              por cuenta (LIMITES). Indexado por numero de
+      *              cuenta; guarda el acumulado del dia y del mes en
+      *              curso para contrastarlo con el limite definido en
+      *              CTA-LIMITE-DIARIO / CTA-LIMITE-MENSUAL.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *================================================================*
+      *
+       01 LIM-REGISTRO.
+          05 LIM-NUM-CUENTA        PIC X(20).
+          05 LIM-FECHA-ULT-MOV     PIC X(10).
+          05 LIM-TOTAL-DIA         PIC 9(10)V99.
+          05 LIM-MES-ULT-MOV       PIC X(06).
+          05 LIM-TOTAL-MES         PIC 9(10)V99.
