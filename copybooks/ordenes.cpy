@@ -0,0 +1,23 @@
+      *================================================================*
+      * COPYBOOK: ORDENES
+      * DESCRIPCION: Registro del fichero de ordenes permanentes de
+      *              transferencia (ORDENES). Indexado por identificador
+      *              de orden (ORD-ID); BANCO-EJECUTA-ORDENES lo recorre
+      *              completo con START+READ NEXT cada dia y comprueba
+      *              ORD-DIA-MES/ORD-FECHA-PROXIMA registro a registro,
+      *              sin clave alternativa, ya que el volumen esperado
+      *              de ordenes permanentes no justifica un indice mas.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *================================================================*
+      *
+       01 ORD-REGISTRO.
+          05 ORD-ID                PIC 9(08).
+          05 ORD-FECHA-PROXIMA     PIC X(10).
+          05 ORD-CUENTA-ORIGEN     PIC X(20).
+          05 ORD-CUENTA-DESTINO    PIC X(20).
+          05 ORD-IMPORTE           PIC 9(08)V99.
+          05 ORD-CONCEPTO          PIC X(50).
+          05 ORD-DIA-MES           PIC 9(02).
+          05 ORD-FECHA-FIN         PIC X(10).
+          05 ORD-ESTADO            PIC X(01).
