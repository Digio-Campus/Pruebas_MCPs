@@ -0,0 +1,23 @@
+      *================================================================*
+      * COPYBOOK: MOVIMTO
+      * DESCRIPCION: Registro del fichero de movimientos (MOVIMIEN).
+      *              Clave primaria cuenta+fecha+secuencia para que
+      *              BANCO-EXTRACTO pueda posicionarse con START y leer
+      *              en orden cronologico dentro de una cuenta.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *================================================================*
+      *
+       01 MOV-REGISTRO.
+          05 MOV-CLAVE.
+             10 MOV-NUM-CUENTA     PIC X(20).
+             10 MOV-FECHA          PIC X(10).
+             10 MOV-SECUENCIA      PIC 9(06).
+          05 MOV-HORA              PIC X(08).
+          05 MOV-CONCEPTO          PIC X(50).
+          05 MOV-TIPO              PIC X(01).
+          05 MOV-IMPORTE           PIC 9(10)V99.
+          05 MOV-MONEDA            PIC X(03).
+          05 MOV-SALDO-DESPUES     PIC S9(10)V99.
+          05 MOV-PROGRAMA-ORIGEN   PIC X(20).
+          05 FILLER                PIC X(09).
