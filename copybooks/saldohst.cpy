@@ -0,0 +1,17 @@
+      *================================================================*
+      * COPYBOOK: SALDOHST
+      * DESCRIPCION: Registro de fotos de saldo de cierre (SALDOHST).
+      *              Una foto por cuenta y fecha de cierre, usada para
+      *              responder consultas de saldo historico y para la
+      *              conciliacion nocturna.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *================================================================*
+      *
+       01 SH-REGISTRO.
+          05 SH-CLAVE.
+             10 SH-NUM-CUENTA      PIC X(20).
+             10 SH-FECHA-CIERRE    PIC X(10).
+          05 SH-SALDO-DISP         PIC S9(10)V99.
+          05 SH-SALDO-RET          PIC 9(10)V99.
+          05 SH-MONEDA             PIC X(03).
