@@ -4,6 +4,25 @@
       *              Valida saldo suficiente y registra el movimiento.
       * AUTOR: Proyecto MCPs
       * FECHA: 2026-02-18
+      *
+      * HISTORIAL DE MODIFICACIONES:
+      *   2026-08-08  La transferencia ahora se aplica sobre el maestro
+      *               CUENTAS (REWRITE de origen y destino) y genera el
+      *               par de apuntes de cargo/abono en MOVIMIEN; antes
+      *               solo se actualizaban variables de working-storage.
+      *   2026-08-08  La validacion, conversion de divisa y contabili-
+      *               zacion se delegan en BANCO-TRANSFER-MOTOR, que
+      *               ahora comparte tambien BANCO-EJECUTA-ORDENES para
+      *               las ordenes permanentes; este programa se limita a
+      *               capturar los datos, confirmar con el operador y
+      *               mostrar el justificante.
+      *   2026-08-09  4000-VALIDAR-TRANSFERENCIA llama al motor con
+      *               TM-SOLO-VALIDAR = 'S' antes de pedir confirmacion,
+      *               de forma que el resumen ya muestra comision,
+      *               importe abonado y tasa de cambio, y una
+      *               transferencia invalida (cuenta inexistente, saldo
+      *               insuficiente, limite superado...) se rechaza sin
+      *               llegar a preguntar "Confirmar? (S/N)".
       *================================================================*
       *
       *-------- BLOQUE 1: IDENTIFICATION DIVISION -------------------*
@@ -26,37 +45,45 @@
        01 WS-IMPORTE-TRANSFER    PIC 9(8)V99 VALUE 0.
        01 WS-CONCEPTO            PIC X(50).
       *
-      *--- Saldos ---
-       01 WS-SALDO-ORIGEN        PIC S9(10)V99 VALUE 25000.00.
-       01 WS-SALDO-DESTINO       PIC S9(10)V99 VALUE 10000.00.
-       01 WS-SALDO-ORIG-DESPUES  PIC S9(10)V99 VALUE 0.
-       01 WS-SALDO-DEST-DESPUES  PIC S9(10)V99 VALUE 0.
-      *
       *--- Variables de control ---
        01 WS-FECHA-ACTUAL        PIC X(10).
        01 WS-HORA-ACTUAL         PIC X(8).
-       01 WS-TRANSFER-VALIDA     PIC X VALUE 'N'.
        01 WS-CONFIRMAR           PIC X VALUE 'N'.
+      *
+      *--- Datos devueltos por BANCO-TRANSFER-MOTOR ---
+       01 WS-AUD-PROGRAMA        PIC X(20) VALUE "BANCO-TRANSFER".
+       01 WS-RESULTADO           PIC X(10).
+       01 WS-MOTIVO              PIC X(40).
        01 WS-COMISION            PIC 9(5)V99 VALUE 0.
-       01 WS-IMPORTE-TOTAL       PIC 9(8)V99 VALUE 0.
+       01 WS-MONEDA-ORIGEN       PIC X(03).
+       01 WS-MONEDA-DESTINO      PIC X(03).
+       01 WS-TASA-CAMBIO         PIC 9(04)V9(6).
+       01 WS-IMPORTE-ABONO       PIC 9(8)V99 VALUE 0.
+       01 WS-SALDO-ORIG-DESPUES  PIC S9(10)V99 VALUE 0.
+       01 WS-SALDO-DEST-DESPUES  PIC S9(10)V99 VALUE 0.
+       01 WS-SOLO-VALIDAR        PIC X.
       *
       *-------- BLOQUE 4: PROCEDURE DIVISION ------------------------*
        PROCEDURE DIVISION.
       *
        0000-PRINCIPAL.
            PERFORM 1000-INICIALIZAR
-           PERFORM 2000-PEDIR-DATOS-TRANSFERENCIA
-           PERFORM 3000-VALIDAR-TRANSFERENCIA
-           IF WS-TRANSFER-VALIDA = 'S'
-              PERFORM 4000-CONFIRMAR-OPERACION
+           PERFORM 3000-PEDIR-DATOS-TRANSFERENCIA
+           PERFORM 4000-VALIDAR-TRANSFERENCIA
+           IF WS-RESULTADO = "VALIDA"
+              PERFORM 5000-CONFIRMAR-OPERACION
               IF WS-CONFIRMAR = 'S'
-                 PERFORM 5000-EJECUTAR-TRANSFERENCIA
-                 PERFORM 6000-MOSTRAR-JUSTIFICANTE
+                 PERFORM 6000-EJECUTAR-TRANSFERENCIA
+                 IF WS-RESULTADO = "REALIZADA"
+                    PERFORM 7000-MOSTRAR-JUSTIFICANTE
+                 ELSE
+                    PERFORM 8000-MOSTRAR-ERROR
+                 END-IF
               ELSE
                  DISPLAY "Transferencia cancelada por el usuario"
               END-IF
            ELSE
-              PERFORM 7000-MOSTRAR-ERROR
+              PERFORM 8000-MOSTRAR-ERROR
            END-IF
            PERFORM 9000-FINALIZAR
            STOP RUN.
@@ -70,7 +97,7 @@
               " Hora: " WS-HORA-ACTUAL
            DISPLAY "==========================================".
       *
-       2000-PEDIR-DATOS-TRANSFERENCIA.
+       3000-PEDIR-DATOS-TRANSFERENCIA.
            DISPLAY " "
            DISPLAY "Cuenta origen: "
            ACCEPT WS-CUENTA-ORIGEN
@@ -81,60 +108,72 @@
            DISPLAY "Concepto: "
            ACCEPT WS-CONCEPTO.
       *
-       3000-VALIDAR-TRANSFERENCIA.
-           MOVE 'N' TO WS-TRANSFER-VALIDA
-      *    Calcular comision (0.5% si > 3000)
-           IF WS-IMPORTE-TRANSFER > 3000
-              COMPUTE WS-COMISION =
-                 WS-IMPORTE-TRANSFER * 0.005
-           ELSE
-              MOVE 0 TO WS-COMISION
-           END-IF
-           COMPUTE WS-IMPORTE-TOTAL =
-              WS-IMPORTE-TRANSFER + WS-COMISION
-      *    Validar saldo suficiente
-           IF WS-SALDO-ORIGEN >= WS-IMPORTE-TOTAL
-              MOVE 'S' TO WS-TRANSFER-VALIDA
-           END-IF
-      *    Validar que no sea la misma cuenta
-           IF WS-CUENTA-ORIGEN = WS-CUENTA-DESTINO
-              MOVE 'N' TO WS-TRANSFER-VALIDA
-           END-IF
-      *    Validar importe positivo
-           IF WS-IMPORTE-TRANSFER <= 0
-              MOVE 'N' TO WS-TRANSFER-VALIDA
-           END-IF.
-      *
-       4000-CONFIRMAR-OPERACION.
+      *    Delega en BANCO-TRANSFER-MOTOR la comprobacion (existencia
+      *    de cuentas, saldo, limites, tasa de cambio) sin contabilizar
+      *    nada todavia, para poder mostrar comision/importe abonado
+      *    en el resumen y rechazar de entrada una operacion invalida
+      *    sin llegar a pedir confirmacion.
+       4000-VALIDAR-TRANSFERENCIA.
+           MOVE 'S' TO WS-SOLO-VALIDAR
+           CALL "BANCO-TRANSFER-MOTOR" USING WS-AUD-PROGRAMA
+              WS-CUENTA-ORIGEN WS-CUENTA-DESTINO WS-IMPORTE-TRANSFER
+              WS-CONCEPTO WS-RESULTADO WS-MOTIVO WS-COMISION
+              WS-MONEDA-ORIGEN WS-MONEDA-DESTINO WS-TASA-CAMBIO
+              WS-IMPORTE-ABONO WS-SALDO-ORIG-DESPUES
+              WS-SALDO-DEST-DESPUES WS-SOLO-VALIDAR.
+      *
+       5000-CONFIRMAR-OPERACION.
            DISPLAY " "
            DISPLAY "------------------------------------------"
            DISPLAY "  RESUMEN DE TRANSFERENCIA"
            DISPLAY "------------------------------------------"
-           DISPLAY "Origen:    " WS-CUENTA-ORIGEN
-           DISPLAY "Destino:   " WS-CUENTA-DESTINO
-           DISPLAY "Importe:   " WS-IMPORTE-TRANSFER
+           DISPLAY "Origen:    " WS-CUENTA-ORIGEN " ("
+              WS-MONEDA-ORIGEN ")"
+           DISPLAY "Destino:   " WS-CUENTA-DESTINO " ("
+              WS-MONEDA-DESTINO ")"
+           DISPLAY "Importe:   " WS-IMPORTE-TRANSFER " "
+              WS-MONEDA-ORIGEN
+           IF WS-MONEDA-ORIGEN NOT = WS-MONEDA-DESTINO
+              DISPLAY "Tasa de cambio:      " WS-TASA-CAMBIO
+              DISPLAY "Importe a abonar:    " WS-IMPORTE-ABONO " "
+                 WS-MONEDA-DESTINO
+           END-IF
            DISPLAY "Comision:  " WS-COMISION
-           DISPLAY "TOTAL:     " WS-IMPORTE-TOTAL
            DISPLAY "------------------------------------------"
            DISPLAY "Confirmar transferencia? (S/N): "
            ACCEPT WS-CONFIRMAR.
       *
-       5000-EJECUTAR-TRANSFERENCIA.
-           COMPUTE WS-SALDO-ORIG-DESPUES =
-              WS-SALDO-ORIGEN - WS-IMPORTE-TOTAL
-           COMPUTE WS-SALDO-DEST-DESPUES =
-              WS-SALDO-DESTINO + WS-IMPORTE-TRANSFER.
-      *
-       6000-MOSTRAR-JUSTIFICANTE.
+      *    Delega en BANCO-TRANSFER-MOTOR la contabilizacion (ya
+      *    validada en 4000-VALIDAR-TRANSFERENCIA y confirmada por el
+      *    operador): actualiza CUENTAS, registra los apuntes en
+      *    MOVIMIEN y la linea de auditoria.
+       6000-EJECUTAR-TRANSFERENCIA.
+           MOVE 'N' TO WS-SOLO-VALIDAR
+           CALL "BANCO-TRANSFER-MOTOR" USING WS-AUD-PROGRAMA
+              WS-CUENTA-ORIGEN WS-CUENTA-DESTINO WS-IMPORTE-TRANSFER
+              WS-CONCEPTO WS-RESULTADO WS-MOTIVO WS-COMISION
+              WS-MONEDA-ORIGEN WS-MONEDA-DESTINO WS-TASA-CAMBIO
+              WS-IMPORTE-ABONO WS-SALDO-ORIG-DESPUES
+              WS-SALDO-DEST-DESPUES WS-SOLO-VALIDAR.
+      *
+       7000-MOSTRAR-JUSTIFICANTE.
            DISPLAY " "
            DISPLAY "=========================================="
            DISPLAY "   JUSTIFICANTE DE TRANSFERENCIA"
            DISPLAY "=========================================="
            DISPLAY "Fecha:     " WS-FECHA-ACTUAL
            DISPLAY "Hora:      " WS-HORA-ACTUAL
-           DISPLAY "Origen:    " WS-CUENTA-ORIGEN
-           DISPLAY "Destino:   " WS-CUENTA-DESTINO
-           DISPLAY "Importe:   " WS-IMPORTE-TRANSFER
+           DISPLAY "Origen:    " WS-CUENTA-ORIGEN " (" WS-MONEDA-ORIGEN
+              ")"
+           DISPLAY "Destino:   " WS-CUENTA-DESTINO " ("
+              WS-MONEDA-DESTINO ")"
+           DISPLAY "Importe cargado en origen:  "
+              WS-IMPORTE-TRANSFER " " WS-MONEDA-ORIGEN
+           IF WS-MONEDA-ORIGEN NOT = WS-MONEDA-DESTINO
+              DISPLAY "Tasa de cambio aplicada:    " WS-TASA-CAMBIO
+              DISPLAY "Importe abonado en destino: "
+                 WS-IMPORTE-ABONO " " WS-MONEDA-DESTINO
+           END-IF
            DISPLAY "Comision:  " WS-COMISION
            DISPLAY "Concepto:  " WS-CONCEPTO
            DISPLAY "------------------------------------------"
@@ -143,13 +182,10 @@
            DISPLAY "=========================================="
            DISPLAY "TRANSFERENCIA REALIZADA CON EXITO".
       *
-       7000-MOSTRAR-ERROR.
+       8000-MOSTRAR-ERROR.
            DISPLAY " "
            DISPLAY "ERROR: Transferencia no valida."
-           DISPLAY "Posibles causas:"
-           DISPLAY "  - Saldo insuficiente"
-           DISPLAY "  - Cuenta origen = cuenta destino"
-           DISPLAY "  - Importe no valido".
+           DISPLAY "Motivo: " WS-MOTIVO.
       *
        9000-FINALIZAR.
            DISPLAY " "
