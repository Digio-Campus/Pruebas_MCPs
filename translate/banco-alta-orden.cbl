@@ -0,0 +1,241 @@
+      *================================================================*
+      * PROGRAMA: BANCO-ALTA-ORDEN
+      * DESCRIPCION: Alta de ordenes permanentes de transferencia.
+      *              Captura cuenta origen, cuenta destino, importe,
+      *              concepto y dia del mes en que debe ejecutarse, y
+      *              da de alta el registro en el fichero ORDENES para
+      *              que BANCO-EJECUTA-ORDENES la liquide cada dia que
+      *              corresponda, de la misma forma en que un cliente
+      *              domicilia un recibo recurrente en ventanilla.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *
+      * HISTORIAL DE MODIFICACIONES:
+      *   2026-08-09  1500-ABRIR-FICHEROS reabre CTLORD como OUTPUT y
+      *               lo vuelve a abrir I-O antes de grabar el contador
+      *               inicial cuando el fichero no existia (estado 35);
+      *               antes se intentaba escribir sobre un fichero que
+      *               el OPEN I-O no habia llegado a abrir.
+      *   2026-08-09  La recreacion de ORDENES en el mismo parrafo
+      *               ahora comprueba especificamente WS-ORDENES-NUEVO
+      *               (estado 35), no "cualquier estado distinto de
+      *               00", para no truncar el fichero de ordenes
+      *               permanentes ante un fallo de apertura de otro
+      *               tipo.
+      *================================================================*
+      *
+      *-------- BLOQUE 1: IDENTIFICATION DIVISION -------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCO-ALTA-ORDEN.
+       AUTHOR. PROYECTO-MCPS.
+      *
+      *-------- BLOQUE 2: ENVIRONMENT DIVISION ----------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO "CUENTAS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTA-NUM-CUENTA
+              FILE STATUS IS WS-CUENTAS-STATUS.
+      *
+           SELECT ORDENES-FILE ASSIGN TO "ORDENES"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS ORD-ID
+              FILE STATUS IS WS-ORDENES-STATUS.
+      *
+           SELECT CTLORD-FILE ASSIGN TO "CTLORD"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTO-CLAVE
+              FILE STATUS IS WS-CTLORD-STATUS.
+      *
+      *-------- BLOQUE 3: DATA DIVISION -----------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+           COPY "cuentas.cpy".
+      *
+       FD  ORDENES-FILE.
+           COPY "ordenes.cpy".
+      *
+       FD  CTLORD-FILE.
+           COPY "contador.cpy"
+              REPLACING ==CTR-REGISTRO== BY ==CTO-REGISTRO==
+                        ==CTR-CLAVE== BY ==CTO-CLAVE==
+                        ==CTR-ULTIMO-VALOR== BY ==CTO-ULTIMO-VALOR==.
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--- Datos capturados para la nueva orden ---
+       01 WS-CUENTA-ORIGEN      PIC X(20).
+       01 WS-CUENTA-DESTINO     PIC X(20).
+       01 WS-IMPORTE-ORDEN      PIC 9(8)V99 VALUE 0.
+       01 WS-CONCEPTO-ORDEN     PIC X(50).
+       01 WS-DIA-MES-ORDEN      PIC 9(02) VALUE 0.
+       01 WS-FECHA-FIN-ORDEN    PIC X(10).
+       01 WS-NUEVO-ID-ORDEN     PIC 9(08) VALUE 0.
+      *
+      *--- Variables de control ---
+       01 WS-FECHA-ACTUAL       PIC X(10).
+       01 WS-DATOS-VALIDOS      PIC X VALUE 'S'.
+       01 WS-ORIGEN-ENCONTRADA  PIC X VALUE 'N'.
+       01 WS-DESTINO-ENCONTRADA PIC X VALUE 'N'.
+      *
+       01 WS-CUENTAS-STATUS     PIC X(02).
+          88 WS-CUENTAS-OK          VALUE "00".
+       01 WS-ORDENES-STATUS     PIC X(02).
+          88 WS-ORDENES-OK          VALUE "00".
+          88 WS-ORDENES-NUEVO       VALUE "35".
+       01 WS-CTLORD-STATUS      PIC X(02).
+          88 WS-CTLORD-OK           VALUE "00".
+          88 WS-CTLORD-NUEVO        VALUE "35".
+      *
+      *-------- BLOQUE 4: PROCEDURE DIVISION ------------------------*
+       PROCEDURE DIVISION.
+      *
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 1500-ABRIR-FICHEROS
+           PERFORM 2000-PEDIR-DATOS-ORDEN
+           PERFORM 2500-VALIDAR-DATOS-ORDEN
+           IF WS-DATOS-VALIDOS = 'S'
+              PERFORM 3000-GENERAR-ID-ORDEN
+              PERFORM 4000-ALTA-ORDEN
+              PERFORM 5000-MOSTRAR-RESUMEN
+           ELSE
+              DISPLAY " "
+              DISPLAY "ERROR: datos de la orden no validos, no se "
+                 "da de alta."
+           END-IF
+           PERFORM 8900-CERRAR-FICHEROS
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+      *
+       1000-INICIALIZAR.
+           MOVE 'S' TO WS-DATOS-VALIDOS
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+           DISPLAY "=========================================="
+           DISPLAY "   ALTA DE ORDENES PERMANENTES"
+           DISPLAY "   Fecha: " WS-FECHA-ACTUAL
+           DISPLAY "==========================================".
+      *
+       1500-ABRIR-FICHEROS.
+           OPEN INPUT CUENTAS-FILE
+           OPEN I-O ORDENES-FILE
+           IF WS-ORDENES-NUEVO
+              OPEN OUTPUT ORDENES-FILE
+              CLOSE ORDENES-FILE
+              OPEN I-O ORDENES-FILE
+           END-IF
+           OPEN I-O CTLORD-FILE
+           IF WS-CTLORD-NUEVO
+              OPEN OUTPUT CTLORD-FILE
+              CLOSE CTLORD-FILE
+              OPEN I-O CTLORD-FILE
+              MOVE "O" TO CTO-CLAVE
+              MOVE 0 TO CTO-ULTIMO-VALOR
+              WRITE CTO-REGISTRO
+           END-IF
+           IF NOT WS-CUENTAS-OK
+              DISPLAY "ERROR: No se puede abrir el maestro CUENTAS."
+              PERFORM 9000-FINALIZAR
+              STOP RUN
+           END-IF.
+      *
+       2000-PEDIR-DATOS-ORDEN.
+           DISPLAY " "
+           DISPLAY "Cuenta origen: "
+           ACCEPT WS-CUENTA-ORIGEN
+           DISPLAY "Cuenta destino: "
+           ACCEPT WS-CUENTA-DESTINO
+           DISPLAY "Importe de cada transferencia: "
+           ACCEPT WS-IMPORTE-ORDEN
+           DISPLAY "Concepto: "
+           ACCEPT WS-CONCEPTO-ORDEN
+           DISPLAY "Dia del mes en que se ejecuta (01-28): "
+           ACCEPT WS-DIA-MES-ORDEN
+           DISPLAY "Fecha fin (AAAAMMDD, en blanco si no tiene): "
+           ACCEPT WS-FECHA-FIN-ORDEN.
+      *
+      *    Comprueba que ambas cuentas existan, que sean distintas, y
+      *    que el importe y el dia del mes sean valores razonables.
+       2500-VALIDAR-DATOS-ORDEN.
+           MOVE 'N' TO WS-ORIGEN-ENCONTRADA
+           MOVE 'N' TO WS-DESTINO-ENCONTRADA
+           MOVE WS-CUENTA-ORIGEN TO CTA-NUM-CUENTA
+           READ CUENTAS-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE 'S' TO WS-ORIGEN-ENCONTRADA
+           END-READ
+           MOVE WS-CUENTA-DESTINO TO CTA-NUM-CUENTA
+           READ CUENTAS-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE 'S' TO WS-DESTINO-ENCONTRADA
+           END-READ
+           IF WS-ORIGEN-ENCONTRADA = 'N' OR WS-DESTINO-ENCONTRADA = 'N'
+              MOVE 'N' TO WS-DATOS-VALIDOS
+           END-IF
+           IF WS-CUENTA-ORIGEN = WS-CUENTA-DESTINO
+              MOVE 'N' TO WS-DATOS-VALIDOS
+           END-IF
+           IF WS-IMPORTE-ORDEN <= 0
+              MOVE 'N' TO WS-DATOS-VALIDOS
+           END-IF
+           IF WS-DIA-MES-ORDEN < 1 OR WS-DIA-MES-ORDEN > 28
+              MOVE 'N' TO WS-DATOS-VALIDOS
+           END-IF.
+      *
+       3000-GENERAR-ID-ORDEN.
+           MOVE "O" TO CTO-CLAVE
+           READ CTLORD-FILE
+           ADD 1 TO CTO-ULTIMO-VALOR
+           MOVE CTO-ULTIMO-VALOR TO WS-NUEVO-ID-ORDEN
+           REWRITE CTO-REGISTRO.
+      *
+      *    Da de alta la orden con estado activo; ORD-FECHA-PROXIMA se
+      *    usa como fecha de la ultima ejecucion (en blanco hasta que
+      *    BANCO-EJECUTA-ORDENES la liquide por primera vez), igual que
+      *    LIM-FECHA-ULT-MOV marca el ultimo movimiento en LIMITES.
+       4000-ALTA-ORDEN.
+           MOVE WS-NUEVO-ID-ORDEN TO ORD-ID
+           MOVE WS-CUENTA-ORIGEN  TO ORD-CUENTA-ORIGEN
+           MOVE WS-CUENTA-DESTINO TO ORD-CUENTA-DESTINO
+           MOVE WS-IMPORTE-ORDEN  TO ORD-IMPORTE
+           MOVE WS-CONCEPTO-ORDEN TO ORD-CONCEPTO
+           MOVE WS-DIA-MES-ORDEN  TO ORD-DIA-MES
+           MOVE SPACES             TO ORD-FECHA-PROXIMA
+           MOVE WS-FECHA-FIN-ORDEN TO ORD-FECHA-FIN
+           MOVE "A"                TO ORD-ESTADO
+           WRITE ORD-REGISTRO.
+      *
+       5000-MOSTRAR-RESUMEN.
+           DISPLAY " "
+           DISPLAY "=========================================="
+           DISPLAY "   ORDEN PERMANENTE DADA DE ALTA"
+           DISPLAY "=========================================="
+           DISPLAY "Numero de orden: " WS-NUEVO-ID-ORDEN
+           DISPLAY "Origen:          " WS-CUENTA-ORIGEN
+           DISPLAY "Destino:         " WS-CUENTA-DESTINO
+           DISPLAY "Importe:         " WS-IMPORTE-ORDEN
+           DISPLAY "Dia del mes:     " WS-DIA-MES-ORDEN
+           DISPLAY "Fecha fin:       " WS-FECHA-FIN-ORDEN
+           DISPLAY "==========================================".
+      *
+       8900-CERRAR-FICHEROS.
+           CLOSE CUENTAS-FILE
+           CLOSE ORDENES-FILE
+           CLOSE CTLORD-FILE.
+      *
+       9000-FINALIZAR.
+           DISPLAY " "
+           DISPLAY "Operacion finalizada correctamente."
+           DISPLAY "Gracias por usar el sistema bancario.".
