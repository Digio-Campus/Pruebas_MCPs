@@ -4,6 +4,29 @@
       *              Muestra saldo disponible, retenido y total.
       * AUTOR: Proyecto MCPs
       * FECHA: 2026-02-18
+      *
+      * HISTORIAL DE MODIFICACIONES:
+      *   2026-08-08  Se sustituye la tabla de 3 cuentas simuladas por
+      *               el fichero maestro indexado CUENTAS, con lectura
+      *               directa por clave en vez de barrido de tabla.
+      *   2026-08-08  Se anade la vista consolidada por cliente: dado
+      *               un identificador de cliente, se listan todas sus
+      *               cuentas y el saldo total conjunto, recorriendo
+      *               CUENTAS por la clave alternativa CTA-ID-CLIENTE.
+      *   2026-08-08  Se comprueba el estado de apertura de SALDOHST:
+      *               si no se puede abrir, se avisa y se omite la
+      *               consulta de saldo historico en vez de intentar
+      *               leer un fichero no abierto.
+      *   2026-08-08  5600-MOSTRAR-SALDO-HISTORICO distingue ahora
+      *               "no hay foto para esa fecha" (estado 23) de
+      *               cualquier otro fallo de lectura de SALDOHST, en
+      *               vez de dar siempre el mismo mensaje de INVALID
+      *               KEY.
+      *   2026-08-09  8000-CERRAR-FICHEROS cierra SALDOHST segun un
+      *               indicador propio fijado en la apertura, en vez
+      *               de WS-SALDOHST-OK, que tambien cambia con cada
+      *               lectura historica y podia dejar el fichero
+      *               abierto al finalizar.
       *================================================================*
       *
       *-------- BLOQUE 1: IDENTIFICATION DIVISION -------------------*
@@ -15,15 +38,38 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO "CUENTAS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTA-NUM-CUENTA
+              ALTERNATE RECORD KEY IS CTA-ID-CLIENTE WITH DUPLICATES
+              FILE STATUS IS WS-CUENTAS-STATUS.
+      *
+           SELECT SALDOHST-FILE ASSIGN TO "SALDOHST"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS SH-CLAVE
+              FILE STATUS IS WS-SALDOHST-STATUS.
       *
       *-------- BLOQUE 3: DATA DIVISION -----------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+           COPY "cuentas.cpy".
+      *
+       FD  SALDOHST-FILE.
+           COPY "saldohst.cpy".
+      *
        WORKING-STORAGE SECTION.
       *
       *--- Variables de cuenta ---
        01 WS-NUMERO-CUENTA      PIC X(20).
        01 WS-TITULAR             PIC X(40).
        01 WS-TIPO-CUENTA         PIC X(15).
+       01 WS-MONEDA-CUENTA       PIC X(03).
       *
       *--- Variables de saldo ---
        01 WS-SALDO-DISPONIBLE    PIC S9(10)V99 VALUE 0.
@@ -34,31 +80,50 @@
        01 WS-FECHA-ACTUAL        PIC X(10).
        01 WS-HORA-ACTUAL         PIC X(8).
        01 WS-CUENTA-ENCONTRADA   PIC X VALUE 'N'.
+       01 WS-CUENTAS-STATUS      PIC X(02).
+          88 WS-CUENTAS-OK           VALUE "00".
+          88 WS-CUENTAS-NO-EXISTE    VALUE "23".
+       01 WS-SALDOHST-STATUS     PIC X(02).
+          88 WS-SALDOHST-OK          VALUE "00".
+          88 WS-SALDOHST-NO-EXISTE   VALUE "23".
+       01 WS-SALDOHST-FILE-ABIERTO  PIC X VALUE 'N'.
+          88 WS-SALDOHST-ABIERTO        VALUE 'S'.
       *
-      *--- Simulacion de base de datos (3 cuentas) ---
-       01 WS-DB-CUENTAS.
-          05 WS-DB-CUENTA OCCURS 3 TIMES.
-             10 WS-DB-NUM-CUENTA  PIC X(20).
-             10 WS-DB-TITULAR     PIC X(40).
-             10 WS-DB-TIPO        PIC X(15).
-             10 WS-DB-SALDO-DISP  PIC S9(10)V99.
-             10 WS-DB-SALDO-RET   PIC 9(10)V99.
+      *--- Variables de consulta historica ---
+       01 WS-VER-HISTORICO       PIC X VALUE 'N'.
+       01 WS-FECHA-HISTORICO     PIC X(10).
       *
-       01 WS-IDX                  PIC 9(2) VALUE 0.
+      *--- Variables de vista consolidada por cliente ---
+       01 WS-VER-CONSOLIDADO     PIC X VALUE 'N'.
+       01 WS-ID-CLIENTE-BUSCADO  PIC X(12).
+       01 WS-CLIENTE-FIN-CUENTAS PIC X VALUE 'N'.
+       01 WS-NUM-CUENTAS-CLIENTE PIC 9(03) VALUE 0.
+       01 WS-SALDO-TOTAL-CLIENTE PIC S9(12)V99 VALUE 0.
       *
       *-------- BLOQUE 4: PROCEDURE DIVISION ------------------------*
        PROCEDURE DIVISION.
       *
        0000-PRINCIPAL.
            PERFORM 1000-INICIALIZAR
-           PERFORM 2000-CARGAR-DATOS-SIMULADOS
+           PERFORM 2000-ABRIR-FICHEROS
            PERFORM 3000-PEDIR-CUENTA
            PERFORM 4000-BUSCAR-CUENTA
            IF WS-CUENTA-ENCONTRADA = 'S'
               PERFORM 5000-MOSTRAR-SALDO
+              IF WS-SALDOHST-OK
+                 PERFORM 5500-PEDIR-CONSULTA-HISTORICA
+                 IF WS-VER-HISTORICO = 'S'
+                    PERFORM 5600-MOSTRAR-SALDO-HISTORICO
+                 END-IF
+              END-IF
            ELSE
               PERFORM 6000-CUENTA-NO-ENCONTRADA
            END-IF
+           PERFORM 7000-PEDIR-VISTA-CONSOLIDADA
+           IF WS-VER-CONSOLIDADO = 'S'
+              PERFORM 7100-MOSTRAR-VISTA-CONSOLIDADA
+           END-IF
+           PERFORM 8000-CERRAR-FICHEROS
            PERFORM 9000-FINALIZAR
            STOP RUN.
       *
@@ -71,24 +136,22 @@
               " Hora: " WS-HORA-ACTUAL
            DISPLAY "==========================================".
       *
-       2000-CARGAR-DATOS-SIMULADOS.
-           MOVE "ES1234567890123456" TO WS-DB-NUM-CUENTA(1)
-           MOVE "GARCIA LOPEZ, MARIA" TO WS-DB-TITULAR(1)
-           MOVE "CORRIENTE" TO WS-DB-TIPO(1)
-           MOVE 15250.75 TO WS-DB-SALDO-DISP(1)
-           MOVE 500.00 TO WS-DB-SALDO-RET(1)
-      *
-           MOVE "ES9876543210987654" TO WS-DB-NUM-CUENTA(2)
-           MOVE "MARTINEZ RUIZ, PEDRO" TO WS-DB-TITULAR(2)
-           MOVE "AHORRO" TO WS-DB-TIPO(2)
-           MOVE 42000.00 TO WS-DB-SALDO-DISP(2)
-           MOVE 0.00 TO WS-DB-SALDO-RET(2)
-      *
-           MOVE "ES5555666677778888" TO WS-DB-NUM-CUENTA(3)
-           MOVE "FERNANDEZ DIAZ, ANA" TO WS-DB-TITULAR(3)
-           MOVE "NOMINA" TO WS-DB-TIPO(3)
-           MOVE 3200.50 TO WS-DB-SALDO-DISP(3)
-           MOVE 150.00 TO WS-DB-SALDO-RET(3).
+       2000-ABRIR-FICHEROS.
+           OPEN INPUT CUENTAS-FILE
+           IF NOT WS-CUENTAS-OK
+              DISPLAY "ERROR: No se puede abrir el fichero "
+                 "CUENTAS. Estado: " WS-CUENTAS-STATUS
+              PERFORM 9000-FINALIZAR
+              STOP RUN
+           END-IF
+           OPEN INPUT SALDOHST-FILE
+           IF WS-SALDOHST-OK
+              MOVE 'S' TO WS-SALDOHST-FILE-ABIERTO
+           ELSE
+              DISPLAY "AVISO: No se puede abrir el fichero SALDOHST. "
+                 "La consulta de saldo historico no estara "
+                 "disponible en esta sesion."
+           END-IF.
       *
        3000-PEDIR-CUENTA.
            DISPLAY " "
@@ -97,20 +160,20 @@
       *
        4000-BUSCAR-CUENTA.
            MOVE 'N' TO WS-CUENTA-ENCONTRADA
-           PERFORM VARYING WS-IDX FROM 1 BY 1
-              UNTIL WS-IDX > 3
-              IF WS-DB-NUM-CUENTA(WS-IDX) = WS-NUMERO-CUENTA
-                 MOVE WS-DB-TITULAR(WS-IDX) TO WS-TITULAR
-                 MOVE WS-DB-TIPO(WS-IDX) TO WS-TIPO-CUENTA
-                 MOVE WS-DB-SALDO-DISP(WS-IDX)
-                    TO WS-SALDO-DISPONIBLE
-                 MOVE WS-DB-SALDO-RET(WS-IDX)
-                    TO WS-SALDO-RETENIDO
+           MOVE WS-NUMERO-CUENTA TO CTA-NUM-CUENTA
+           READ CUENTAS-FILE
+              INVALID KEY
+                 MOVE 'N' TO WS-CUENTA-ENCONTRADA
+              NOT INVALID KEY
+                 MOVE CTA-TITULAR     TO WS-TITULAR
+                 MOVE CTA-TIPO        TO WS-TIPO-CUENTA
+                 MOVE CTA-MONEDA      TO WS-MONEDA-CUENTA
+                 MOVE CTA-SALDO-DISP  TO WS-SALDO-DISPONIBLE
+                 MOVE CTA-SALDO-RET   TO WS-SALDO-RETENIDO
                  COMPUTE WS-SALDO-TOTAL =
                     WS-SALDO-DISPONIBLE + WS-SALDO-RETENIDO
                  MOVE 'S' TO WS-CUENTA-ENCONTRADA
-              END-IF
-           END-PERFORM.
+           END-READ.
       *
        5000-MOSTRAR-SALDO.
            DISPLAY " "
@@ -120,17 +183,122 @@
            DISPLAY "Cuenta:     " WS-NUMERO-CUENTA
            DISPLAY "Titular:    " WS-TITULAR
            DISPLAY "Tipo:       " WS-TIPO-CUENTA
+           DISPLAY "Moneda:     " WS-MONEDA-CUENTA
            DISPLAY "------------------------------------------"
            DISPLAY "Saldo disponible: " WS-SALDO-DISPONIBLE
            DISPLAY "Saldo retenido:   " WS-SALDO-RETENIDO
            DISPLAY "SALDO TOTAL:      " WS-SALDO-TOTAL
            DISPLAY "==========================================".
+      *
+      *    Ofrece consultar el saldo de cierre de una fecha anterior,
+      *    grabado por BANCO-CIERRE-DIA en SALDOHST.
+       5500-PEDIR-CONSULTA-HISTORICA.
+           DISPLAY " "
+           DISPLAY "Desea consultar el saldo de cierre de otra "
+              "fecha? (S/N): "
+           ACCEPT WS-VER-HISTORICO
+           IF WS-VER-HISTORICO = 'S'
+              DISPLAY "Fecha de cierre a consultar (AAAAMMDD): "
+              ACCEPT WS-FECHA-HISTORICO
+           END-IF.
+      *
+       5600-MOSTRAR-SALDO-HISTORICO.
+           MOVE WS-NUMERO-CUENTA TO SH-NUM-CUENTA
+           MOVE WS-FECHA-HISTORICO TO SH-FECHA-CIERRE
+           READ SALDOHST-FILE
+              INVALID KEY
+                 DISPLAY " "
+                 IF WS-SALDOHST-NO-EXISTE
+                    DISPLAY "No hay foto de saldo para la cuenta "
+                       WS-NUMERO-CUENTA " en la fecha "
+                       WS-FECHA-HISTORICO "."
+                 ELSE
+                    DISPLAY "ERROR: No se pudo leer el fichero "
+                       "SALDOHST. Estado: " WS-SALDOHST-STATUS
+                 END-IF
+              NOT INVALID KEY
+                 DISPLAY " "
+                 DISPLAY "------------------------------------------"
+                 DISPLAY "   SALDO HISTORICO AL CIERRE DE "
+                    SH-FECHA-CIERRE
+                 DISPLAY "------------------------------------------"
+                 DISPLAY "Saldo disponible: " SH-SALDO-DISP
+                 DISPLAY "Saldo retenido:   " SH-SALDO-RET
+                 DISPLAY "Moneda:           " SH-MONEDA
+                 DISPLAY "------------------------------------------"
+           END-READ.
+      *
+      *    Ofrece la vista consolidada de todas las cuentas de un
+      *    mismo cliente, identificado por CTA-ID-CLIENTE.
+       7000-PEDIR-VISTA-CONSOLIDADA.
+           DISPLAY " "
+           DISPLAY "Desea ver todas las cuentas de un cliente? (S/N): "
+           ACCEPT WS-VER-CONSOLIDADO
+           IF WS-VER-CONSOLIDADO = 'S'
+              DISPLAY "Identificador de cliente: "
+              ACCEPT WS-ID-CLIENTE-BUSCADO
+           END-IF.
+      *
+      *    Recorre CUENTAS por la clave alternativa CTA-ID-CLIENTE,
+      *    listando cada cuenta del cliente y acumulando el saldo
+      *    disponible total de todas ellas.
+       7100-MOSTRAR-VISTA-CONSOLIDADA.
+           MOVE 'N' TO WS-CLIENTE-FIN-CUENTAS
+           MOVE 0 TO WS-NUM-CUENTAS-CLIENTE
+           MOVE 0 TO WS-SALDO-TOTAL-CLIENTE
+           MOVE WS-ID-CLIENTE-BUSCADO TO CTA-ID-CLIENTE
+           START CUENTAS-FILE KEY IS NOT LESS THAN CTA-ID-CLIENTE
+              INVALID KEY
+                 MOVE 'S' TO WS-CLIENTE-FIN-CUENTAS
+           END-START
+           IF WS-CLIENTE-FIN-CUENTAS = 'N'
+              DISPLAY " "
+              DISPLAY "=========================================="
+              DISPLAY "   CUENTAS DEL CLIENTE " WS-ID-CLIENTE-BUSCADO
+              DISPLAY "=========================================="
+           END-IF
+           PERFORM UNTIL WS-CLIENTE-FIN-CUENTAS = 'S'
+              READ CUENTAS-FILE NEXT RECORD
+                 AT END
+                    MOVE 'S' TO WS-CLIENTE-FIN-CUENTAS
+                 NOT AT END
+                    IF CTA-ID-CLIENTE NOT = WS-ID-CLIENTE-BUSCADO
+                       MOVE 'S' TO WS-CLIENTE-FIN-CUENTAS
+                    ELSE
+                       ADD 1 TO WS-NUM-CUENTAS-CLIENTE
+                       ADD CTA-SALDO-DISP TO WS-SALDO-TOTAL-CLIENTE
+                       DISPLAY "Cuenta: " CTA-NUM-CUENTA
+                          " Tipo: " CTA-TIPO
+                          " Saldo: " CTA-SALDO-DISP
+                    END-IF
+              END-READ
+           END-PERFORM
+           IF WS-NUM-CUENTAS-CLIENTE = 0
+              DISPLAY "El cliente " WS-ID-CLIENTE-BUSCADO
+                 " no tiene cuentas registradas."
+           ELSE
+              DISPLAY "------------------------------------------"
+              DISPLAY "Numero de cuentas:  " WS-NUM-CUENTAS-CLIENTE
+              DISPLAY "SALDO TOTAL CLIENTE: " WS-SALDO-TOTAL-CLIENTE
+              DISPLAY "=========================================="
+           END-IF.
       *
        6000-CUENTA-NO-ENCONTRADA.
            DISPLAY " "
-           DISPLAY "ERROR: Cuenta no encontrada."
-           DISPLAY "Verifique el numero de cuenta e intente "
-              "de nuevo.".
+           IF WS-CUENTAS-NO-EXISTE
+              DISPLAY "ERROR: Cuenta no encontrada."
+              DISPLAY "Verifique el numero de cuenta e intente "
+                 "de nuevo."
+           ELSE
+              DISPLAY "ERROR: No se pudo leer el fichero CUENTAS."
+              DISPLAY "Estado: " WS-CUENTAS-STATUS
+           END-IF.
+      *
+       8000-CERRAR-FICHEROS.
+           CLOSE CUENTAS-FILE
+           IF WS-SALDOHST-ABIERTO
+              CLOSE SALDOHST-FILE
+           END-IF.
       *
        9000-FINALIZAR.
            DISPLAY " "
