@@ -0,0 +1,297 @@
+      *================================================================*
+      * PROGRAMA: BANCO-ALTA-CUENTA
+      * DESCRIPCION: Apertura de cuentas nuevas. Captura titular,
+      *              identificador de cliente, tipo de cuenta, moneda
+      *              y deposito inicial; genera un numero de cuenta
+      *              nuevo a partir del contador CTLCTA y da de alta
+      *              el registro en el maestro CUENTAS, de la misma
+      *              forma en que una sucursal abriria una cuenta a
+      *              un cliente que se presenta en ventanilla.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *
+      * HISTORIAL DE MODIFICACIONES:
+      *   2026-08-08  CUENTAS se abre ahora con la misma clave
+      *               alternativa CTA-ID-CLIENTE usada por la vista
+      *               consolidada de BANCO-CONSULTA-SALDO, y se piden
+      *               limites diario/mensual de transferencia en vez de
+      *               dejarlos a cero (cero se sigue aceptando como
+      *               "sin limite", pero ya es una eleccion explicita
+      *               de quien abre la cuenta).
+      *   2026-08-09  1500-ABRIR-FICHEROS reabre CTLMOV y CTLCTA como
+      *               OUTPUT y los vuelve a abrir I-O antes de grabar
+      *               el contador inicial cuando el fichero no existia
+      *               (estado 35).
+      *================================================================*
+      *
+      *-------- BLOQUE 1: IDENTIFICATION DIVISION -------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCO-ALTA-CUENTA.
+       AUTHOR. PROYECTO-MCPS.
+      *
+      *-------- BLOQUE 2: ENVIRONMENT DIVISION ----------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO "CUENTAS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTA-NUM-CUENTA
+              ALTERNATE RECORD KEY IS CTA-ID-CLIENTE WITH DUPLICATES
+              FILE STATUS IS WS-CUENTAS-STATUS.
+      *
+           SELECT MOVIMIEN-FILE ASSIGN TO "MOVIMIEN"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS MOV-CLAVE
+              FILE STATUS IS WS-MOVIMIEN-STATUS.
+      *
+           SELECT CTLMOV-FILE ASSIGN TO "CTLMOV"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTR-CLAVE
+              FILE STATUS IS WS-CTLMOV-STATUS.
+      *
+           SELECT CTLCTA-FILE ASSIGN TO "CTLCTA"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTC-CLAVE
+              FILE STATUS IS WS-CTLCTA-STATUS.
+      *
+      *-------- BLOQUE 3: DATA DIVISION -----------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+           COPY "cuentas.cpy".
+      *
+       FD  MOVIMIEN-FILE.
+           COPY "movimto.cpy".
+      *
+       FD  CTLMOV-FILE.
+           COPY "contador.cpy".
+      *
+       FD  CTLCTA-FILE.
+           COPY "contador.cpy"
+              REPLACING ==CTR-REGISTRO== BY ==CTC-REGISTRO==
+                        ==CTR-CLAVE== BY ==CTC-CLAVE==
+                        ==CTR-ULTIMO-VALOR== BY ==CTC-ULTIMO-VALOR==.
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--- Datos capturados para la nueva cuenta ---
+       01 WS-ID-CLIENTE         PIC X(12).
+       01 WS-TITULAR            PIC X(40).
+       01 WS-TIPO-CUENTA        PIC X(15).
+       01 WS-MONEDA             PIC X(03).
+       01 WS-DEPOSITO-INICIAL   PIC 9(8)V99 VALUE 0.
+       01 WS-LIMITE-DIARIO      PIC 9(10)V99 VALUE 0.
+       01 WS-LIMITE-MENSUAL     PIC 9(10)V99 VALUE 0.
+       01 WS-NUEVO-NUM-CUENTA   PIC X(20).
+       01 WS-SIGUIENTE-NUMERO   PIC 9(10) VALUE 0.
+      *
+      *--- Variables de movimiento y control ---
+       01 WS-SIGUIENTE-SECUENCIA PIC 9(06) VALUE 0.
+       01 WS-FECHA-ACTUAL        PIC X(10).
+       01 WS-HORA-ACTUAL         PIC X(8).
+       01 WS-DATOS-VALIDOS       PIC X VALUE 'S'.
+      *
+       01 WS-CUENTAS-STATUS      PIC X(02).
+          88 WS-CUENTAS-OK           VALUE "00".
+       01 WS-MOVIMIEN-STATUS     PIC X(02).
+          88 WS-MOVIMIEN-OK          VALUE "00".
+       01 WS-CTLMOV-STATUS       PIC X(02).
+          88 WS-CTLMOV-OK            VALUE "00".
+          88 WS-CTLMOV-NUEVO         VALUE "35".
+       01 WS-CTLCTA-STATUS       PIC X(02).
+          88 WS-CTLCTA-OK            VALUE "00".
+          88 WS-CTLCTA-NUEVO         VALUE "35".
+      *
+      *--- Datos para la linea de auditoria ---
+       01 WS-AUD-PROGRAMA        PIC X(20) VALUE "BANCO-ALTA-CUENTA".
+       01 WS-AUD-IMPORTE         PIC S9(10)V99 VALUE 0.
+       01 WS-AUD-RESULTADO       PIC X(10).
+       01 WS-AUD-DETALLE         PIC X(40).
+      *
+      *-------- BLOQUE 4: PROCEDURE DIVISION ------------------------*
+       PROCEDURE DIVISION.
+      *
+      *--- Parrafo principal ---
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 1500-ABRIR-FICHEROS
+           PERFORM 2000-PEDIR-DATOS-NUEVA-CUENTA
+           IF WS-DATOS-VALIDOS = 'S'
+              PERFORM 3000-GENERAR-NUMERO-CUENTA
+              PERFORM 4000-ALTA-CUENTA
+              PERFORM 5000-REGISTRAR-DEPOSITO-INICIAL
+              PERFORM 6000-MOSTRAR-RESUMEN
+           ELSE
+              DISPLAY " "
+              DISPLAY "ERROR: datos de apertura no validos, no se "
+                 "abre la cuenta."
+           END-IF
+           PERFORM 8900-CERRAR-FICHEROS
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+      *
+      *--- Inicializar variables ---
+       1000-INICIALIZAR.
+           INITIALIZE WS-ID-CLIENTE
+           INITIALIZE WS-TITULAR
+           MOVE 0 TO WS-DEPOSITO-INICIAL
+           MOVE 'S' TO WS-DATOS-VALIDOS
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-ACTUAL FROM TIME
+           DISPLAY "=========================================="
+           DISPLAY "   ALTA DE CUENTAS NUEVAS"
+           DISPLAY "   Fecha: " WS-FECHA-ACTUAL
+           DISPLAY "==========================================".
+      *
+       1500-ABRIR-FICHEROS.
+           OPEN I-O CUENTAS-FILE
+           OPEN I-O MOVIMIEN-FILE
+           OPEN I-O CTLMOV-FILE
+           IF WS-CTLMOV-NUEVO
+              OPEN OUTPUT CTLMOV-FILE
+              CLOSE CTLMOV-FILE
+              OPEN I-O CTLMOV-FILE
+              MOVE "M" TO CTR-CLAVE
+              MOVE 0 TO CTR-ULTIMO-VALOR
+              WRITE CTR-REGISTRO
+           END-IF
+           OPEN I-O CTLCTA-FILE
+           IF WS-CTLCTA-NUEVO
+              OPEN OUTPUT CTLCTA-FILE
+              CLOSE CTLCTA-FILE
+              OPEN I-O CTLCTA-FILE
+              MOVE "C" TO CTC-CLAVE
+              MOVE 0 TO CTC-ULTIMO-VALOR
+              WRITE CTC-REGISTRO
+           END-IF
+           IF NOT WS-CUENTAS-OK OR NOT WS-MOVIMIEN-OK
+              DISPLAY "ERROR: No se pueden abrir los ficheros "
+                 "maestros."
+              PERFORM 9000-FINALIZAR
+              STOP RUN
+           END-IF.
+      *
+      *--- Pedir los datos de la cuenta a abrir ---
+       2000-PEDIR-DATOS-NUEVA-CUENTA.
+           DISPLAY " "
+           DISPLAY "Identificador del cliente: "
+           ACCEPT WS-ID-CLIENTE
+           DISPLAY "Titular de la cuenta: "
+           ACCEPT WS-TITULAR
+           DISPLAY "Tipo de cuenta (AHORRO/CORRIENTE/NOMINA): "
+           ACCEPT WS-TIPO-CUENTA
+           DISPLAY "Moneda de la cuenta (EUR/USD/GBP): "
+           ACCEPT WS-MONEDA
+           DISPLAY "Deposito inicial: "
+           ACCEPT WS-DEPOSITO-INICIAL
+           DISPLAY "Limite diario de transferencia (0 = sin limite): "
+           ACCEPT WS-LIMITE-DIARIO
+           DISPLAY "Limite mensual de transferencia (0 = sin limite): "
+           ACCEPT WS-LIMITE-MENSUAL
+           IF WS-TITULAR = SPACES OR WS-TIPO-CUENTA = SPACES
+              OR WS-MONEDA = SPACES
+              MOVE 'N' TO WS-DATOS-VALIDOS
+           END-IF
+           IF WS-DEPOSITO-INICIAL < 0
+              MOVE 'N' TO WS-DATOS-VALIDOS
+           END-IF
+           IF WS-LIMITE-DIARIO < 0 OR WS-LIMITE-MENSUAL < 0
+              MOVE 'N' TO WS-DATOS-VALIDOS
+           END-IF.
+      *
+      *    Obtiene el siguiente numero de cuenta a partir del contador
+      *    CTLCTA y lo formatea a 20 posiciones, igual que CTLMOV hace
+      *    con la secuencia de movimientos.
+       3000-GENERAR-NUMERO-CUENTA.
+           MOVE "C" TO CTC-CLAVE
+           READ CTLCTA-FILE
+           ADD 1 TO CTC-ULTIMO-VALOR
+           MOVE CTC-ULTIMO-VALOR TO WS-SIGUIENTE-NUMERO
+           REWRITE CTC-REGISTRO
+           MOVE SPACES TO WS-NUEVO-NUM-CUENTA
+           STRING "CTA" WS-SIGUIENTE-NUMERO
+              DELIMITED BY SIZE INTO WS-NUEVO-NUM-CUENTA.
+      *
+      *--- Da de alta el registro en el maestro CUENTAS ---
+       4000-ALTA-CUENTA.
+           MOVE WS-NUEVO-NUM-CUENTA TO CTA-NUM-CUENTA
+           MOVE WS-ID-CLIENTE       TO CTA-ID-CLIENTE
+           MOVE WS-TITULAR          TO CTA-TITULAR
+           MOVE WS-TIPO-CUENTA      TO CTA-TIPO
+           MOVE WS-MONEDA           TO CTA-MONEDA
+           MOVE WS-DEPOSITO-INICIAL TO CTA-SALDO-DISP
+           MOVE 0                  TO CTA-SALDO-RET
+           MOVE WS-LIMITE-DIARIO   TO CTA-LIMITE-DIARIO
+           MOVE WS-LIMITE-MENSUAL  TO CTA-LIMITE-MENSUAL
+           MOVE WS-FECHA-ACTUAL     TO CTA-FECHA-APERTURA
+           MOVE "A"                TO CTA-ESTADO
+           WRITE CTA-REGISTRO.
+      *
+      *    Deja constancia del deposito de apertura en el fichero de
+      *    movimientos compartido, igual que cualquier otro ingreso.
+       5000-REGISTRAR-DEPOSITO-INICIAL.
+           IF WS-DEPOSITO-INICIAL > 0
+              PERFORM 5100-OBTENER-SIGUIENTE-SECUENCIA
+              MOVE WS-NUEVO-NUM-CUENTA TO MOV-NUM-CUENTA
+              MOVE WS-FECHA-ACTUAL     TO MOV-FECHA
+              MOVE WS-SIGUIENTE-SECUENCIA TO MOV-SECUENCIA
+              MOVE WS-HORA-ACTUAL      TO MOV-HORA
+              MOVE "DEPOSITO DE APERTURA" TO MOV-CONCEPTO
+              MOVE "I"                 TO MOV-TIPO
+              MOVE WS-DEPOSITO-INICIAL TO MOV-IMPORTE
+              MOVE WS-DEPOSITO-INICIAL TO MOV-SALDO-DESPUES
+              MOVE WS-MONEDA           TO MOV-MONEDA
+              MOVE "BANCO-ALTA-CUENTA" TO MOV-PROGRAMA-ORIGEN
+              WRITE MOV-REGISTRO
+           END-IF
+           PERFORM 5200-REGISTRAR-AUDITORIA.
+      *
+       5100-OBTENER-SIGUIENTE-SECUENCIA.
+           MOVE "M" TO CTR-CLAVE
+           READ CTLMOV-FILE
+           ADD 1 TO CTR-ULTIMO-VALOR
+           MOVE CTR-ULTIMO-VALOR TO WS-SIGUIENTE-SECUENCIA
+           REWRITE CTR-REGISTRO.
+      *
+       5200-REGISTRAR-AUDITORIA.
+           MOVE WS-DEPOSITO-INICIAL TO WS-AUD-IMPORTE
+           MOVE "REALIZADA" TO WS-AUD-RESULTADO
+           MOVE "ALTA DE CUENTA NUEVA" TO WS-AUD-DETALLE
+           CALL "BANCO-AUDITORIA-MOTOR" USING WS-AUD-PROGRAMA
+              WS-NUEVO-NUM-CUENTA SPACES WS-AUD-IMPORTE
+              WS-AUD-RESULTADO WS-AUD-DETALLE.
+      *
+      *--- Mostrar el resumen de la cuenta abierta ---
+       6000-MOSTRAR-RESUMEN.
+           DISPLAY " "
+           DISPLAY "=========================================="
+           DISPLAY "   CUENTA ABIERTA CORRECTAMENTE"
+           DISPLAY "=========================================="
+           DISPLAY "Numero de cuenta: " WS-NUEVO-NUM-CUENTA
+           DISPLAY "Cliente:          " WS-ID-CLIENTE
+           DISPLAY "Titular:          " WS-TITULAR
+           DISPLAY "Tipo:             " WS-TIPO-CUENTA
+           DISPLAY "Moneda:           " WS-MONEDA
+           DISPLAY "Deposito inicial: " WS-DEPOSITO-INICIAL
+           DISPLAY "Limite diario:    " WS-LIMITE-DIARIO
+           DISPLAY "Limite mensual:   " WS-LIMITE-MENSUAL
+           DISPLAY "==========================================".
+      *
+       8900-CERRAR-FICHEROS.
+           CLOSE CUENTAS-FILE
+           CLOSE MOVIMIEN-FILE
+           CLOSE CTLMOV-FILE
+           CLOSE CTLCTA-FILE.
+      *
+      *--- Finalizar programa ---
+       9000-FINALIZAR.
+           DISPLAY " "
+           DISPLAY "Operacion finalizada correctamente."
+           DISPLAY "Gracias por usar el sistema bancario.".
