@@ -0,0 +1,83 @@
+      *================================================================*
+      * PROGRAMA: BANCO-AUDITORIA-MOTOR
+      * DESCRIPCION: Subprograma comun que registra en AUDITLOG una
+      *              linea de auditoria por cada operacion que afecta
+      *              a una o dos cuentas (transferencia, ingreso,
+      *              retirada, liquidacion de intereses, etc). Se
+      *              invoca por CALL desde los programas que mueven
+      *              saldo, para no duplicar en cada uno la logica de
+      *              apertura/escritura del fichero de auditoria.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *================================================================*
+      *
+      *-------- BLOQUE 1: IDENTIFICATION DIVISION -------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCO-AUDITORIA-MOTOR.
+       AUTHOR. PROYECTO-MCPS.
+      *
+      *-------- BLOQUE 2: ENVIRONMENT DIVISION ----------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUDITLOG-STATUS.
+      *
+      *-------- BLOQUE 3: DATA DIVISION -----------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITLOG-FILE.
+           COPY "auditor.cpy".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-AUDITLOG-STATUS      PIC X(02).
+          88 WS-AUDITLOG-OK           VALUE "00".
+       01 WS-FECHA-ACTUAL         PIC X(10).
+       01 WS-HORA-ACTUAL          PIC X(08).
+      *
+      *-------- BLOQUE 4: LINKAGE SECTION -----------------------------*
+       LINKAGE SECTION.
+      *
+       01 TM-PROGRAMA             PIC X(20).
+       01 TM-CUENTA-1             PIC X(20).
+       01 TM-CUENTA-2             PIC X(20).
+       01 TM-IMPORTE              PIC S9(10)V99.
+       01 TM-RESULTADO            PIC X(10).
+       01 TM-DETALLE              PIC X(40).
+      *
+      *-------- BLOQUE 5: PROCEDURE DIVISION ------------------------*
+       PROCEDURE DIVISION USING TM-PROGRAMA TM-CUENTA-1 TM-CUENTA-2
+           TM-IMPORTE TM-RESULTADO TM-DETALLE.
+      *
+       0000-PRINCIPAL.
+           PERFORM 1000-ABRIR-FICHERO
+           PERFORM 2000-ESCRIBIR-LINEA-AUDITORIA
+           PERFORM 3000-CERRAR-FICHERO
+           GOBACK.
+      *
+       1000-ABRIR-FICHERO.
+           OPEN EXTEND AUDITLOG-FILE
+           IF NOT WS-AUDITLOG-OK
+              OPEN OUTPUT AUDITLOG-FILE
+           END-IF.
+      *
+       2000-ESCRIBIR-LINEA-AUDITORIA.
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-ACTUAL FROM TIME
+           MOVE WS-FECHA-ACTUAL TO AUD-FECHA
+           MOVE WS-HORA-ACTUAL TO AUD-HORA
+           MOVE TM-PROGRAMA TO AUD-PROGRAMA
+           MOVE TM-CUENTA-1 TO AUD-CUENTA-1
+           MOVE TM-CUENTA-2 TO AUD-CUENTA-2
+           MOVE TM-IMPORTE TO AUD-IMPORTE
+           MOVE TM-RESULTADO TO AUD-RESULTADO
+           MOVE TM-DETALLE TO AUD-DETALLE
+           WRITE AUD-REGISTRO.
+      *
+       3000-CERRAR-FICHERO.
+           CLOSE AUDITLOG-FILE.
