@@ -0,0 +1,534 @@
+      *================================================================*
+      * PROGRAMA: BANCO-TRANSFER-MOTOR
+      * DESCRIPCION: Subprograma comun que valida y contabiliza una
+      *              transferencia entre dos cuentas: comprueba saldo,
+      *              limites diario/mensual y convierte divisa si
+      *              procede, y si la operacion es valida actualiza el
+      *              maestro CUENTAS, escribe el par de apuntes en
+      *              MOVIMIEN y la linea de auditoria. Se invoca por
+      *              CALL tanto desde BANCO-TRANSFERENCIA (transferencia
+      *              inmediata interactiva) como desde
+      *              BANCO-EJECUTA-ORDENES (lote de ordenes permanentes),
+      *              para no duplicar esta logica en los dos sitios.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *
+      * HISTORIAL DE MODIFICACIONES:
+      *   2026-08-08  La comision ya no es un 0.5% fijo por encima de
+      *               3000: se carga desde el fichero de parametros
+      *               COMISION en WS-TABLA-COMISIONES y se aplica el
+      *               tramo (tasa y minimo) que corresponda al importe,
+      *               igual que la tabla de cambios de divisa.
+      *   2026-08-08  Los dos apuntes de MOVIMIEN llevan ahora la
+      *               moneda de la cuenta correspondiente en MOV-MONEDA
+      *               (antes quedaba en blanco); y CUENTAS se abre con
+      *               la clave alternativa CTA-ID-CLIENTE, igual que el
+      *               resto de programas que escriben en el maestro.
+      *   2026-08-09  2000-ABRIR-FICHEROS reabre CTLMOV como OUTPUT y
+      *               lo vuelve a abrir I-O antes de grabar el contador
+      *               inicial cuando el fichero no existia (estado 35).
+      *               0000-PRINCIPAL registra tambien en el log de
+      *               auditoria las transferencias rechazadas, no solo
+      *               las realizadas, con el motivo del rechazo.
+      *   2026-08-09  2000-ABRIR-FICHEROS aplica la misma reapertura a
+      *               LIMITES cuando el fichero no existia todavia.
+      *               Nuevo parametro TM-SOLO-VALIDAR: permite que
+      *               BANCO-TRANSFERENCIA obtenga comision/tasa de
+      *               cambio/motivo de rechazo antes de pedir
+      *               confirmacion al operador, sin contabilizar nada.
+      *               4050-OBTENER-TASA-CAMBIO ya no aplica 1:1 cuando
+      *               no hay tasa definida entre dos monedas distintas:
+      *               la transferencia se rechaza.
+      *================================================================*
+      *
+      *-------- BLOQUE 1: IDENTIFICATION DIVISION -------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCO-TRANSFER-MOTOR.
+       AUTHOR. PROYECTO-MCPS.
+      *
+      *-------- BLOQUE 2: ENVIRONMENT DIVISION ----------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO "CUENTAS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTA-NUM-CUENTA
+              ALTERNATE RECORD KEY IS CTA-ID-CLIENTE WITH DUPLICATES
+              FILE STATUS IS WS-CUENTAS-STATUS.
+      *
+           SELECT MOVIMIEN-FILE ASSIGN TO "MOVIMIEN"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS MOV-CLAVE
+              FILE STATUS IS WS-MOVIMIEN-STATUS.
+      *
+           SELECT CTLMOV-FILE ASSIGN TO "CTLMOV"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTR-CLAVE
+              FILE STATUS IS WS-CTLMOV-STATUS.
+      *
+           SELECT LIMITES-FILE ASSIGN TO "LIMITES"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS LIM-NUM-CUENTA
+              FILE STATUS IS WS-LIMITES-STATUS.
+      *
+           SELECT CAMBIO-FILE ASSIGN TO "CAMBIO"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CAMBIO-STATUS.
+      *
+           SELECT COMISION-FILE ASSIGN TO "COMISION"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-COMISION-STATUS.
+      *
+      *-------- BLOQUE 3: DATA DIVISION -----------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+           COPY "cuentas.cpy".
+      *
+       FD  MOVIMIEN-FILE.
+           COPY "movimto.cpy".
+      *
+       FD  CTLMOV-FILE.
+           COPY "contador.cpy".
+      *
+       FD  LIMITES-FILE.
+           COPY "limites.cpy".
+      *
+       FD  CAMBIO-FILE.
+           COPY "cambio.cpy".
+      *
+       FD  COMISION-FILE.
+           COPY "comision.cpy".
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--- Saldos ---
+       01 WS-SALDO-ORIGEN        PIC S9(10)V99 VALUE 0.
+       01 WS-SALDO-DESTINO       PIC S9(10)V99 VALUE 0.
+      *
+      *--- Variables de control ---
+       01 WS-FECHA-ACTUAL        PIC X(10).
+       01 WS-HORA-ACTUAL         PIC X(8).
+       01 WS-TRANSFER-VALIDA     PIC X VALUE 'N'.
+       01 WS-IMPORTE-TOTAL       PIC 9(8)V99 VALUE 0.
+       01 WS-ORIGEN-ENCONTRADA   PIC X VALUE 'N'.
+       01 WS-DESTINO-ENCONTRADA  PIC X VALUE 'N'.
+       01 WS-SIGUIENTE-SECUENCIA PIC 9(06) VALUE 0.
+       01 WS-LIMITE-DIARIO       PIC 9(10)V99 VALUE 0.
+       01 WS-LIMITE-MENSUAL      PIC 9(10)V99 VALUE 0.
+      *
+       01 WS-CUENTAS-STATUS      PIC X(02).
+          88 WS-CUENTAS-OK           VALUE "00".
+       01 WS-MOVIMIEN-STATUS     PIC X(02).
+          88 WS-MOVIMIEN-OK          VALUE "00".
+       01 WS-CTLMOV-STATUS       PIC X(02).
+          88 WS-CTLMOV-OK            VALUE "00".
+          88 WS-CTLMOV-NUEVO         VALUE "35".
+       01 WS-LIMITES-STATUS      PIC X(02).
+          88 WS-LIMITES-OK           VALUE "00".
+          88 WS-LIMITES-NO-EXISTE    VALUE "23".
+          88 WS-LIMITES-NUEVO        VALUE "35".
+       01 WS-CAMBIO-STATUS       PIC X(02).
+          88 WS-CAMBIO-OK            VALUE "00".
+       01 WS-COMISION-STATUS     PIC X(02).
+          88 WS-COMISION-OK          VALUE "00".
+      *
+      *--- Acumulados para el control de limites ---
+       01 WS-MES-ACTUAL          PIC X(06).
+       01 WS-LIM-ENCONTRADO      PIC X VALUE 'N'.
+       01 WS-LIM-DISPONIBLE      PIC X VALUE 'S'.
+       01 WS-TASA-DISPONIBLE     PIC X VALUE 'S'.
+      *
+      *--- Tabla de tipos de cambio, cargada completa en cada CALL ---
+       01 WS-MAX-CAMBIOS         PIC 9(3) VALUE 50.
+       01 WS-NUM-CAMBIOS         PIC 9(3) VALUE 0.
+       01 WS-IDX-CAMBIO          PIC 9(3) VALUE 0.
+       01 WS-TABLA-CAMBIOS.
+          05 WS-CAMBIO-ENTRY OCCURS 50 TIMES.
+             10 WS-CAM-MONEDA-ORIGEN   PIC X(03).
+             10 WS-CAM-MONEDA-DESTINO  PIC X(03).
+             10 WS-CAM-TASA            PIC 9(04)V9(6).
+      *
+      *--- Tabla de tramos de comision, cargada completa en cada CALL ---
+       01 WS-MAX-COMISIONES      PIC 9(2) VALUE 20.
+       01 WS-NUM-COMISIONES      PIC 9(2) VALUE 0.
+       01 WS-IDX-COMISION        PIC 9(2) VALUE 0.
+       01 WS-TABLA-COMISIONES.
+          05 WS-COM-ENTRY OCCURS 20 TIMES.
+             10 WS-COM-IMPORTE-DESDE  PIC 9(10)V99.
+             10 WS-COM-TASA           PIC 9(01)V9(4).
+             10 WS-COM-MINIMO         PIC 9(05)V99.
+      *
+      *--- Datos para la linea de auditoria ---
+       01 WS-AUD-IMPORTE         PIC S9(10)V99 VALUE 0.
+       01 WS-AUD-RESULTADO       PIC X(10).
+       01 WS-AUD-DETALLE         PIC X(40).
+      *
+      *-------- BLOQUE 4: LINKAGE SECTION -----------------------------*
+       LINKAGE SECTION.
+      *
+       01 TM-PROGRAMA-ORIGEN       PIC X(20).
+       01 TM-CUENTA-ORIGEN         PIC X(20).
+       01 TM-CUENTA-DESTINO        PIC X(20).
+       01 TM-IMPORTE               PIC 9(8)V99.
+       01 TM-CONCEPTO              PIC X(50).
+       01 TM-RESULTADO             PIC X(10).
+       01 TM-MOTIVO                PIC X(40).
+       01 TM-COMISION              PIC 9(5)V99.
+       01 TM-MONEDA-ORIGEN         PIC X(03).
+       01 TM-MONEDA-DESTINO        PIC X(03).
+       01 TM-TASA-CAMBIO           PIC 9(04)V9(6).
+       01 TM-IMPORTE-ABONO         PIC 9(8)V99.
+       01 TM-SALDO-ORIGEN-DESPUES  PIC S9(10)V99.
+       01 TM-SALDO-DESTINO-DESPUES PIC S9(10)V99.
+       01 TM-SOLO-VALIDAR          PIC X.
+      *
+      *-------- BLOQUE 5: PROCEDURE DIVISION ------------------------*
+       PROCEDURE DIVISION USING TM-PROGRAMA-ORIGEN TM-CUENTA-ORIGEN
+           TM-CUENTA-DESTINO TM-IMPORTE TM-CONCEPTO TM-RESULTADO
+           TM-MOTIVO TM-COMISION TM-MONEDA-ORIGEN TM-MONEDA-DESTINO
+           TM-TASA-CAMBIO TM-IMPORTE-ABONO TM-SALDO-ORIGEN-DESPUES
+           TM-SALDO-DESTINO-DESPUES TM-SOLO-VALIDAR.
+      *
+      *    Cuando TM-SOLO-VALIDAR = 'S' (consulta previa a la
+      *    confirmacion del operador en BANCO-TRANSFERENCIA) solo se
+      *    comprueba la transferencia y se devuelven comision/tasa de
+      *    cambio/importe abonado para mostrarlos antes de pedir
+      *    confirmacion; no se contabiliza ni se deja traza de
+      *    auditoria todavia.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-ABRIR-FICHEROS
+           PERFORM 4000-VALIDAR-TRANSFERENCIA
+           IF TM-SOLO-VALIDAR = 'S'
+              IF WS-TRANSFER-VALIDA = 'S'
+                 MOVE "VALIDA" TO TM-RESULTADO
+                 MOVE SPACES TO TM-MOTIVO
+              ELSE
+                 MOVE "RECHAZADA" TO TM-RESULTADO
+              END-IF
+           ELSE
+              IF WS-TRANSFER-VALIDA = 'S'
+                 PERFORM 6000-EJECUTAR-TRANSFERENCIA
+                 MOVE "REALIZADA" TO TM-RESULTADO
+                 MOVE SPACES TO TM-MOTIVO
+              ELSE
+                 MOVE "RECHAZADA" TO TM-RESULTADO
+                 PERFORM 6350-REGISTRAR-AUDITORIA-RECHAZO
+              END-IF
+           END-IF
+           PERFORM 8900-CERRAR-FICHEROS
+           GOBACK.
+      *
+       1000-INICIALIZAR.
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-ACTUAL FROM TIME
+           MOVE SPACES TO TM-MOTIVO.
+      *
+       2000-ABRIR-FICHEROS.
+           OPEN I-O CUENTAS-FILE
+           OPEN I-O MOVIMIEN-FILE
+           OPEN I-O CTLMOV-FILE
+           IF WS-CTLMOV-NUEVO
+              OPEN OUTPUT CTLMOV-FILE
+              CLOSE CTLMOV-FILE
+              OPEN I-O CTLMOV-FILE
+              MOVE "M" TO CTR-CLAVE
+              MOVE 0 TO CTR-ULTIMO-VALOR
+              WRITE CTR-REGISTRO
+           END-IF
+           OPEN I-O LIMITES-FILE
+           IF WS-LIMITES-NUEVO
+              OPEN OUTPUT LIMITES-FILE
+              CLOSE LIMITES-FILE
+              OPEN I-O LIMITES-FILE
+           END-IF
+           MOVE WS-FECHA-ACTUAL(1:6) TO WS-MES-ACTUAL
+           PERFORM 2100-CARGAR-TABLA-CAMBIOS
+           PERFORM 2200-CARGAR-TABLA-COMISIONES.
+      *
+      *    Carga en memoria la tabla completa de tipos de cambio, para
+      *    no tener que leerla registro a registro en cada conversion.
+       2100-CARGAR-TABLA-CAMBIOS.
+           MOVE 0 TO WS-NUM-CAMBIOS
+           OPEN INPUT CAMBIO-FILE
+           IF WS-CAMBIO-OK
+              PERFORM UNTIL NOT WS-CAMBIO-OK
+                 READ CAMBIO-FILE
+                    AT END
+                       MOVE "10" TO WS-CAMBIO-STATUS
+                    NOT AT END
+                       IF WS-NUM-CAMBIOS < WS-MAX-CAMBIOS
+                          ADD 1 TO WS-NUM-CAMBIOS
+                          MOVE CAM-MONEDA-ORIGEN TO
+                             WS-CAM-MONEDA-ORIGEN(WS-NUM-CAMBIOS)
+                          MOVE CAM-MONEDA-DESTINO TO
+                             WS-CAM-MONEDA-DESTINO(WS-NUM-CAMBIOS)
+                          MOVE CAM-TASA TO
+                             WS-CAM-TASA(WS-NUM-CAMBIOS)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CAMBIO-FILE
+           END-IF.
+      *
+      *    Carga en memoria los tramos de comision, ordenados de menor
+      *    a mayor importe, para no tener que recompilar el programa
+      *    cada vez que cambia la tarifa.
+       2200-CARGAR-TABLA-COMISIONES.
+           MOVE 0 TO WS-NUM-COMISIONES
+           OPEN INPUT COMISION-FILE
+           IF WS-COMISION-OK
+              PERFORM UNTIL NOT WS-COMISION-OK
+                 READ COMISION-FILE
+                    AT END
+                       MOVE "10" TO WS-COMISION-STATUS
+                    NOT AT END
+                       IF WS-NUM-COMISIONES < WS-MAX-COMISIONES
+                          ADD 1 TO WS-NUM-COMISIONES
+                          MOVE COM-IMPORTE-DESDE TO
+                             WS-COM-IMPORTE-DESDE(WS-NUM-COMISIONES)
+                          MOVE COM-TASA TO
+                             WS-COM-TASA(WS-NUM-COMISIONES)
+                          MOVE COM-MINIMO TO
+                             WS-COM-MINIMO(WS-NUM-COMISIONES)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE COMISION-FILE
+           END-IF.
+      *
+       4000-VALIDAR-TRANSFERENCIA.
+           MOVE 'N' TO WS-TRANSFER-VALIDA
+           MOVE 'N' TO WS-ORIGEN-ENCONTRADA
+           MOVE 'N' TO WS-DESTINO-ENCONTRADA
+           MOVE TM-CUENTA-ORIGEN TO CTA-NUM-CUENTA
+           READ CUENTAS-FILE
+              INVALID KEY
+                 MOVE "CUENTA ORIGEN INEXISTENTE" TO TM-MOTIVO
+              NOT INVALID KEY
+                 MOVE 'S' TO WS-ORIGEN-ENCONTRADA
+                 MOVE CTA-SALDO-DISP TO WS-SALDO-ORIGEN
+                 MOVE CTA-LIMITE-DIARIO TO WS-LIMITE-DIARIO
+                 MOVE CTA-LIMITE-MENSUAL TO WS-LIMITE-MENSUAL
+                 MOVE CTA-MONEDA TO TM-MONEDA-ORIGEN
+           END-READ
+           MOVE TM-CUENTA-DESTINO TO CTA-NUM-CUENTA
+           READ CUENTAS-FILE
+              INVALID KEY
+                 MOVE "CUENTA DESTINO INEXISTENTE" TO TM-MOTIVO
+              NOT INVALID KEY
+                 MOVE 'S' TO WS-DESTINO-ENCONTRADA
+                 MOVE CTA-SALDO-DISP TO WS-SALDO-DESTINO
+                 MOVE CTA-MONEDA TO TM-MONEDA-DESTINO
+           END-READ
+           PERFORM 4050-OBTENER-TASA-CAMBIO
+           COMPUTE TM-IMPORTE-ABONO ROUNDED =
+              TM-IMPORTE * TM-TASA-CAMBIO
+           PERFORM 4040-CALCULAR-COMISION
+           COMPUTE WS-IMPORTE-TOTAL =
+              TM-IMPORTE + TM-COMISION
+      *    Validar existencia de ambas cuentas
+           IF WS-ORIGEN-ENCONTRADA = 'S' AND WS-DESTINO-ENCONTRADA = 'S'
+              MOVE 'S' TO WS-TRANSFER-VALIDA
+      *       Validar saldo suficiente
+              IF WS-SALDO-ORIGEN < WS-IMPORTE-TOTAL
+                 MOVE 'N' TO WS-TRANSFER-VALIDA
+                 MOVE "SALDO INSUFICIENTE" TO TM-MOTIVO
+              END-IF
+           END-IF
+      *    Validar que no sea la misma cuenta
+           IF TM-CUENTA-ORIGEN = TM-CUENTA-DESTINO
+              MOVE 'N' TO WS-TRANSFER-VALIDA
+              MOVE "CUENTA ORIGEN = CUENTA DESTINO" TO TM-MOTIVO
+           END-IF
+      *    Validar importe positivo
+           IF TM-IMPORTE <= 0
+              MOVE 'N' TO WS-TRANSFER-VALIDA
+              MOVE "IMPORTE NO VALIDO" TO TM-MOTIVO
+           END-IF
+      *    Validar limites diario y mensual de la cuenta origen
+           IF WS-TRANSFER-VALIDA = 'S'
+              PERFORM 4100-VALIDAR-LIMITES
+              IF WS-LIM-DISPONIBLE = 'N'
+                 MOVE 'N' TO WS-TRANSFER-VALIDA
+                 MOVE "LIMITE DIARIO O MENSUAL SUPERADO" TO TM-MOTIVO
+              END-IF
+           END-IF
+      *    Validar que haya tasa de cambio definida entre las dos
+      *    monedas cuando son distintas
+           IF WS-TRANSFER-VALIDA = 'S' AND WS-TASA-DISPONIBLE = 'N'
+              MOVE 'N' TO WS-TRANSFER-VALIDA
+              MOVE "TASA DE CAMBIO NO DEFINIDA" TO TM-MOTIVO
+           END-IF.
+      *
+      *    Consulta el acumulado de transferencias del dia y del mes
+      *    de la cuenta origen y lo contrasta con sus limites.
+       4100-VALIDAR-LIMITES.
+           MOVE 'S' TO WS-LIM-DISPONIBLE
+           MOVE 'N' TO WS-LIM-ENCONTRADO
+           MOVE TM-CUENTA-ORIGEN TO LIM-NUM-CUENTA
+           READ LIMITES-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE 'S' TO WS-LIM-ENCONTRADO
+           END-READ
+           IF WS-LIM-ENCONTRADO = 'N'
+              MOVE TM-CUENTA-ORIGEN TO LIM-NUM-CUENTA
+              MOVE WS-FECHA-ACTUAL TO LIM-FECHA-ULT-MOV
+              MOVE 0 TO LIM-TOTAL-DIA
+              MOVE WS-MES-ACTUAL TO LIM-MES-ULT-MOV
+              MOVE 0 TO LIM-TOTAL-MES
+           ELSE
+              IF LIM-FECHA-ULT-MOV NOT = WS-FECHA-ACTUAL
+                 MOVE 0 TO LIM-TOTAL-DIA
+              END-IF
+              IF LIM-MES-ULT-MOV NOT = WS-MES-ACTUAL
+                 MOVE 0 TO LIM-TOTAL-MES
+              END-IF
+           END-IF
+           IF WS-LIMITE-DIARIO > 0
+              AND LIM-TOTAL-DIA + WS-IMPORTE-TOTAL > WS-LIMITE-DIARIO
+              MOVE 'N' TO WS-LIM-DISPONIBLE
+           END-IF
+           IF WS-LIMITE-MENSUAL > 0
+              AND LIM-TOTAL-MES + WS-IMPORTE-TOTAL > WS-LIMITE-MENSUAL
+              MOVE 'N' TO WS-LIM-DISPONIBLE
+           END-IF.
+      *
+      *    Busca en la tabla de cambios la tasa para convertir el
+      *    importe de la moneda origen a la moneda destino; si ambas
+      *    cuentas usan la misma moneda se aplica 1:1. Si son distintas
+      *    y no hay tasa definida para ese par, WS-TASA-DISPONIBLE
+      *    queda en 'N' y 4000-VALIDAR-TRANSFERENCIA rechaza la
+      *    transferencia en vez de aplicar 1:1 por omision.
+       4050-OBTENER-TASA-CAMBIO.
+           MOVE 1.000000 TO TM-TASA-CAMBIO
+           MOVE 'S' TO WS-TASA-DISPONIBLE
+           IF TM-MONEDA-ORIGEN NOT = TM-MONEDA-DESTINO
+              MOVE 'N' TO WS-TASA-DISPONIBLE
+              PERFORM VARYING WS-IDX-CAMBIO FROM 1 BY 1
+                 UNTIL WS-IDX-CAMBIO > WS-NUM-CAMBIOS
+                 IF WS-CAM-MONEDA-ORIGEN(WS-IDX-CAMBIO) =
+                       TM-MONEDA-ORIGEN
+                    AND WS-CAM-MONEDA-DESTINO(WS-IDX-CAMBIO) =
+                       TM-MONEDA-DESTINO
+                    MOVE WS-CAM-TASA(WS-IDX-CAMBIO) TO TM-TASA-CAMBIO
+                    MOVE 'S' TO WS-TASA-DISPONIBLE
+                 END-IF
+              END-PERFORM
+           END-IF.
+      *
+      *    Recorre la tabla de tramos de comision, que viene ordenada
+      *    de menor a mayor importe, y se queda con el ultimo tramo
+      *    cuyo importe-desde no supere el importe de la transferencia;
+      *    si el resultado no alcanza el minimo del tramo, se cobra el
+      *    minimo. Si no hay tramos cargados, no se cobra comision.
+       4040-CALCULAR-COMISION.
+           MOVE 0 TO TM-COMISION
+           PERFORM VARYING WS-IDX-COMISION FROM 1 BY 1
+              UNTIL WS-IDX-COMISION > WS-NUM-COMISIONES
+              IF TM-IMPORTE >= WS-COM-IMPORTE-DESDE(WS-IDX-COMISION)
+                 COMPUTE TM-COMISION =
+                    TM-IMPORTE * WS-COM-TASA(WS-IDX-COMISION)
+                 IF TM-COMISION < WS-COM-MINIMO(WS-IDX-COMISION)
+                    MOVE WS-COM-MINIMO(WS-IDX-COMISION) TO TM-COMISION
+                 END-IF
+              END-IF
+           END-PERFORM.
+      *
+       6000-EJECUTAR-TRANSFERENCIA.
+           COMPUTE TM-SALDO-ORIGEN-DESPUES =
+              WS-SALDO-ORIGEN - WS-IMPORTE-TOTAL
+           COMPUTE TM-SALDO-DESTINO-DESPUES =
+              WS-SALDO-DESTINO + TM-IMPORTE-ABONO
+           MOVE TM-CUENTA-ORIGEN TO CTA-NUM-CUENTA
+           READ CUENTAS-FILE
+           MOVE TM-SALDO-ORIGEN-DESPUES TO CTA-SALDO-DISP
+           REWRITE CTA-REGISTRO
+           MOVE TM-CUENTA-DESTINO TO CTA-NUM-CUENTA
+           READ CUENTAS-FILE
+           MOVE TM-SALDO-DESTINO-DESPUES TO CTA-SALDO-DISP
+           REWRITE CTA-REGISTRO
+           PERFORM 6100-REGISTRAR-MOVIMIENTOS
+           PERFORM 6300-REGISTRAR-AUDITORIA
+           PERFORM 6400-ACTUALIZAR-LIMITES.
+      *
+       6100-REGISTRAR-MOVIMIENTOS.
+           PERFORM 6200-OBTENER-SIGUIENTE-SECUENCIA
+           MOVE TM-CUENTA-ORIGEN TO MOV-NUM-CUENTA
+           MOVE WS-FECHA-ACTUAL TO MOV-FECHA
+           MOVE WS-SIGUIENTE-SECUENCIA TO MOV-SECUENCIA
+           MOVE WS-HORA-ACTUAL TO MOV-HORA
+           MOVE TM-CONCEPTO TO MOV-CONCEPTO
+           MOVE "G" TO MOV-TIPO
+           MOVE WS-IMPORTE-TOTAL TO MOV-IMPORTE
+           MOVE TM-SALDO-ORIGEN-DESPUES TO MOV-SALDO-DESPUES
+           MOVE TM-MONEDA-ORIGEN TO MOV-MONEDA
+           MOVE TM-PROGRAMA-ORIGEN TO MOV-PROGRAMA-ORIGEN
+           WRITE MOV-REGISTRO
+           PERFORM 6200-OBTENER-SIGUIENTE-SECUENCIA
+           MOVE TM-CUENTA-DESTINO TO MOV-NUM-CUENTA
+           MOVE WS-FECHA-ACTUAL TO MOV-FECHA
+           MOVE WS-SIGUIENTE-SECUENCIA TO MOV-SECUENCIA
+           MOVE WS-HORA-ACTUAL TO MOV-HORA
+           MOVE TM-CONCEPTO TO MOV-CONCEPTO
+           MOVE "I" TO MOV-TIPO
+           MOVE TM-IMPORTE-ABONO TO MOV-IMPORTE
+           MOVE TM-SALDO-DESTINO-DESPUES TO MOV-SALDO-DESPUES
+           MOVE TM-MONEDA-DESTINO TO MOV-MONEDA
+           MOVE TM-PROGRAMA-ORIGEN TO MOV-PROGRAMA-ORIGEN
+           WRITE MOV-REGISTRO.
+      *
+       6200-OBTENER-SIGUIENTE-SECUENCIA.
+           MOVE "M" TO CTR-CLAVE
+           READ CTLMOV-FILE
+           ADD 1 TO CTR-ULTIMO-VALOR
+           MOVE CTR-ULTIMO-VALOR TO WS-SIGUIENTE-SECUENCIA
+           REWRITE CTR-REGISTRO.
+      *
+       6300-REGISTRAR-AUDITORIA.
+           MOVE WS-IMPORTE-TOTAL TO WS-AUD-IMPORTE
+           MOVE "REALIZADA" TO WS-AUD-RESULTADO
+           MOVE TM-CONCEPTO TO WS-AUD-DETALLE
+           CALL "BANCO-AUDITORIA-MOTOR" USING TM-PROGRAMA-ORIGEN
+              TM-CUENTA-ORIGEN TM-CUENTA-DESTINO WS-AUD-IMPORTE
+              WS-AUD-RESULTADO WS-AUD-DETALLE.
+      *
+      *    Deja constancia en el log de auditoria de una transferencia
+      *    rechazada (saldo insuficiente, limite excedido, cuenta no
+      *    encontrada, etc.), igual que 6300 hace con las realizadas.
+       6350-REGISTRAR-AUDITORIA-RECHAZO.
+           MOVE TM-IMPORTE TO WS-AUD-IMPORTE
+           MOVE "RECHAZADA" TO WS-AUD-RESULTADO
+           MOVE TM-MOTIVO TO WS-AUD-DETALLE
+           CALL "BANCO-AUDITORIA-MOTOR" USING TM-PROGRAMA-ORIGEN
+              TM-CUENTA-ORIGEN TM-CUENTA-DESTINO WS-AUD-IMPORTE
+              WS-AUD-RESULTADO WS-AUD-DETALLE.
+      *
+      *    Acumula el importe transferido en el fichero de limites de
+      *    la cuenta origen, ya comprobado en 4100-VALIDAR-LIMITES.
+       6400-ACTUALIZAR-LIMITES.
+           ADD WS-IMPORTE-TOTAL TO LIM-TOTAL-DIA
+           ADD WS-IMPORTE-TOTAL TO LIM-TOTAL-MES
+           MOVE WS-FECHA-ACTUAL TO LIM-FECHA-ULT-MOV
+           MOVE WS-MES-ACTUAL TO LIM-MES-ULT-MOV
+           IF WS-LIM-ENCONTRADO = 'S'
+              REWRITE LIM-REGISTRO
+           ELSE
+              WRITE LIM-REGISTRO
+           END-IF.
+      *
+       8900-CERRAR-FICHEROS.
+           CLOSE CUENTAS-FILE
+           CLOSE MOVIMIEN-FILE
+           CLOSE CTLMOV-FILE
+           CLOSE LIMITES-FILE.
