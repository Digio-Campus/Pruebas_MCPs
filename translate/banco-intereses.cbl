@@ -0,0 +1,216 @@
+      *================================================================*
+      * PROGRAMA: BANCO-INTERESES
+      * DESCRIPCION: Programa de lote que liquida el interes mensual de
+      *              las cuentas de tipo AHORRO, abonando el importe
+      *              calculado como un movimiento mas en MOVIMIEN.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *
+      * HISTORIAL DE MODIFICACIONES:
+      *   2026-08-08  El apunte de interes abonado lleva ahora la
+      *               moneda de la cuenta en MOV-MONEDA, y CUENTAS se
+      *               abre con la clave alternativa CTA-ID-CLIENTE,
+      *               igual que el resto de programas que escriben en
+      *               el maestro.
+      *   2026-08-09  2000-ABRIR-FICHEROS reabre CTLMOV como OUTPUT y
+      *               lo vuelve a abrir I-O antes de grabar el contador
+      *               inicial cuando el fichero no existia (estado 35).
+      *================================================================*
+      *
+      *-------- BLOQUE 1: IDENTIFICATION DIVISION -------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCO-INTERESES.
+       AUTHOR. PROYECTO-MCPS.
+      *
+      *-------- BLOQUE 2: ENVIRONMENT DIVISION ----------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO "CUENTAS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTA-NUM-CUENTA
+              ALTERNATE RECORD KEY IS CTA-ID-CLIENTE WITH DUPLICATES
+              FILE STATUS IS WS-CUENTAS-STATUS.
+      *
+           SELECT MOVIMIEN-FILE ASSIGN TO "MOVIMIEN"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS MOV-CLAVE
+              FILE STATUS IS WS-MOVIMIEN-STATUS.
+      *
+           SELECT CTLMOV-FILE ASSIGN TO "CTLMOV"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTR-CLAVE
+              FILE STATUS IS WS-CTLMOV-STATUS.
+      *
+           SELECT TIPOINT-FILE ASSIGN TO "TIPOINT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TIPOINT-STATUS.
+      *
+      *-------- BLOQUE 3: DATA DIVISION -----------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+           COPY "cuentas.cpy".
+      *
+       FD  MOVIMIEN-FILE.
+           COPY "movimto.cpy".
+      *
+       FD  CTLMOV-FILE.
+           COPY "contador.cpy".
+      *
+       FD  TIPOINT-FILE.
+           COPY "interes.cpy".
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--- Parametros ---
+       01 WS-TASA-MENSUAL          PIC 9(01)V9(4) VALUE 0.00250.
+      *
+      *--- Variables de proceso ---
+       01 WS-FECHA-ACTUAL          PIC X(10).
+       01 WS-IMPORTE-INTERES       PIC 9(10)V99 VALUE 0.
+       01 WS-SALDO-NUEVO           PIC S9(10)V99 VALUE 0.
+       01 WS-SIGUIENTE-SECUENCIA   PIC 9(06) VALUE 0.
+       01 WS-NUM-CUENTAS-LIQUIDADAS PIC 9(6) VALUE 0.
+       01 WS-TOTAL-INTERESES       PIC 9(12)V99 VALUE 0.
+      *
+       01 WS-CUENTAS-STATUS        PIC X(02).
+          88 WS-CUENTAS-OK             VALUE "00".
+          88 WS-CUENTAS-FIN-FICHERO    VALUE "10".
+       01 WS-MOVIMIEN-STATUS       PIC X(02).
+          88 WS-MOVIMIEN-OK            VALUE "00".
+       01 WS-CTLMOV-STATUS         PIC X(02).
+          88 WS-CTLMOV-OK              VALUE "00".
+          88 WS-CTLMOV-NUEVO           VALUE "35".
+       01 WS-TIPOINT-STATUS        PIC X(02).
+          88 WS-TIPOINT-OK             VALUE "00".
+      *
+      *--- Datos para la linea de auditoria ---
+       01 WS-AUD-PROGRAMA         PIC X(20) VALUE "BANCO-INTERESES".
+       01 WS-AUD-IMPORTE          PIC S9(10)V99 VALUE 0.
+       01 WS-AUD-RESULTADO        PIC X(10).
+       01 WS-AUD-DETALLE          PIC X(40).
+      *
+      *-------- BLOQUE 4: PROCEDURE DIVISION ------------------------*
+       PROCEDURE DIVISION.
+      *
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-ABRIR-FICHEROS
+           PERFORM 3000-LIQUIDAR-CUENTAS-AHORRO
+           PERFORM 8900-CERRAR-FICHEROS
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+      *
+       1000-INICIALIZAR.
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+           DISPLAY "=========================================="
+           DISPLAY "   LIQUIDACION DE INTERESES - CUENTAS AHORRO"
+           DISPLAY "   Fecha: " WS-FECHA-ACTUAL
+           DISPLAY "==========================================".
+      *
+       2000-ABRIR-FICHEROS.
+           OPEN I-O CUENTAS-FILE
+           OPEN I-O MOVIMIEN-FILE
+           OPEN I-O CTLMOV-FILE
+           IF WS-CTLMOV-NUEVO
+              OPEN OUTPUT CTLMOV-FILE
+              CLOSE CTLMOV-FILE
+              OPEN I-O CTLMOV-FILE
+              MOVE "M" TO CTR-CLAVE
+              MOVE 0 TO CTR-ULTIMO-VALOR
+              WRITE CTR-REGISTRO
+           END-IF
+           OPEN INPUT TIPOINT-FILE
+           IF WS-TIPOINT-OK
+              READ TIPOINT-FILE INTO INT-REGISTRO
+              IF WS-TIPOINT-OK
+                 MOVE INT-TASA-MENSUAL TO WS-TASA-MENSUAL
+              END-IF
+              CLOSE TIPOINT-FILE
+           ELSE
+              DISPLAY "AVISO: no se encontro TIPOINT; se usa la "
+                 "tasa mensual por defecto " WS-TASA-MENSUAL
+           END-IF
+           IF NOT WS-CUENTAS-OK OR NOT WS-MOVIMIEN-OK
+              DISPLAY "ERROR: No se pueden abrir los ficheros "
+                 "maestros."
+              PERFORM 9000-FINALIZAR
+              STOP RUN
+           END-IF.
+      *
+       3000-LIQUIDAR-CUENTAS-AHORRO.
+           MOVE 0 TO WS-NUM-CUENTAS-LIQUIDADAS
+           MOVE 0 TO WS-TOTAL-INTERESES
+           PERFORM UNTIL WS-CUENTAS-FIN-FICHERO
+              READ CUENTAS-FILE NEXT RECORD
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF CTA-TIPO = "AHORRO"
+                       PERFORM 3100-LIQUIDAR-UNA-CUENTA
+                    END-IF
+              END-READ
+           END-PERFORM.
+      *
+       3100-LIQUIDAR-UNA-CUENTA.
+           COMPUTE WS-IMPORTE-INTERES ROUNDED =
+              CTA-SALDO-DISP * WS-TASA-MENSUAL
+           IF WS-IMPORTE-INTERES > 0
+              COMPUTE WS-SALDO-NUEVO =
+                 CTA-SALDO-DISP + WS-IMPORTE-INTERES
+              MOVE WS-SALDO-NUEVO TO CTA-SALDO-DISP
+              REWRITE CTA-REGISTRO
+              PERFORM 3200-REGISTRAR-MOVIMIENTO-INTERES
+              ADD 1 TO WS-NUM-CUENTAS-LIQUIDADAS
+              ADD WS-IMPORTE-INTERES TO WS-TOTAL-INTERESES
+              DISPLAY "  " CTA-NUM-CUENTA " " CTA-TITULAR
+                 " interes: " WS-IMPORTE-INTERES
+           END-IF.
+      *
+       3200-REGISTRAR-MOVIMIENTO-INTERES.
+           PERFORM 3300-OBTENER-SIGUIENTE-SECUENCIA
+           MOVE CTA-NUM-CUENTA TO MOV-NUM-CUENTA
+           MOVE WS-FECHA-ACTUAL TO MOV-FECHA
+           MOVE WS-SIGUIENTE-SECUENCIA TO MOV-SECUENCIA
+           MOVE "000000" TO MOV-HORA
+           MOVE "INTERES AHORRO MENSUAL" TO MOV-CONCEPTO
+           MOVE "I" TO MOV-TIPO
+           MOVE WS-IMPORTE-INTERES TO MOV-IMPORTE
+           MOVE WS-SALDO-NUEVO TO MOV-SALDO-DESPUES
+           MOVE CTA-MONEDA TO MOV-MONEDA
+           MOVE "BANCO-INTERESES" TO MOV-PROGRAMA-ORIGEN
+           WRITE MOV-REGISTRO
+           PERFORM 3400-REGISTRAR-AUDITORIA.
+      *
+       3400-REGISTRAR-AUDITORIA.
+           MOVE WS-IMPORTE-INTERES TO WS-AUD-IMPORTE
+           MOVE "REALIZADA" TO WS-AUD-RESULTADO
+           MOVE "INTERES AHORRO MENSUAL" TO WS-AUD-DETALLE
+           CALL "BANCO-AUDITORIA-MOTOR" USING WS-AUD-PROGRAMA
+              CTA-NUM-CUENTA SPACES WS-AUD-IMPORTE
+              WS-AUD-RESULTADO WS-AUD-DETALLE.
+      *
+       3300-OBTENER-SIGUIENTE-SECUENCIA.
+           MOVE "M" TO CTR-CLAVE
+           READ CTLMOV-FILE
+           ADD 1 TO CTR-ULTIMO-VALOR
+           MOVE CTR-ULTIMO-VALOR TO WS-SIGUIENTE-SECUENCIA
+           REWRITE CTR-REGISTRO.
+      *
+       8900-CERRAR-FICHEROS.
+           CLOSE CUENTAS-FILE
+           CLOSE MOVIMIEN-FILE
+           CLOSE CTLMOV-FILE.
+      *
+       9000-FINALIZAR.
+           DISPLAY " "
+           DISPLAY "Cuentas liquidadas: " WS-NUM-CUENTAS-LIQUIDADAS
+           DISPLAY "Total intereses abonados: " WS-TOTAL-INTERESES
+           DISPLAY "Liquidacion de intereses finalizada.".
