@@ -0,0 +1,294 @@
+      *================================================================*
+      * PROGRAMA: BANCO-RETIRADA
+      * DESCRIPCION: Simula la retirada de dinero en efectivo de una
+      *              cuenta bancaria. Permite registrar N retiradas,
+      *              validando en cada una que el saldo disponible
+      *              cubra el importe solicitado, de forma simetrica a
+      *              BANCO-INGRESOS.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *
+      * HISTORIAL DE MODIFICACIONES:
+      *   2026-08-08  El apunte de cada retirada lleva ahora la moneda
+      *               de la cuenta en MOV-MONEDA, y CUENTAS se abre con
+      *               la clave alternativa CTA-ID-CLIENTE, igual que el
+      *               resto de programas que escriben en el maestro.
+      *               Se corrige tambien 4000-CALCULAR-TOTAL, que
+      *               recorria la tabla de retiradas hasta el numero de
+      *               retiradas aceptadas en vez de hasta el numero de
+      *               intentos, dejando fuera aceptadas que quedaban
+      *               detras de un intento rechazado.
+      *   2026-08-09  1500-ABRIR-FICHEROS reabre CTLMOV como OUTPUT y
+      *               lo vuelve a abrir I-O antes de grabar el contador
+      *               inicial cuando el fichero no existia (estado 35).
+      *               3000-REGISTRAR-RETIRADAS registra tambien en el
+      *               log de auditoria las retiradas rechazadas, no
+      *               solo las aceptadas.
+      *================================================================*
+      *
+      *-------- BLOQUE 1: IDENTIFICATION DIVISION -------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCO-RETIRADA.
+       AUTHOR. PROYECTO-MCPS.
+      *
+      *-------- BLOQUE 2: ENVIRONMENT DIVISION ----------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO "CUENTAS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTA-NUM-CUENTA
+              ALTERNATE RECORD KEY IS CTA-ID-CLIENTE WITH DUPLICATES
+              FILE STATUS IS WS-CUENTAS-STATUS.
+      *
+           SELECT MOVIMIEN-FILE ASSIGN TO "MOVIMIEN"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS MOV-CLAVE
+              FILE STATUS IS WS-MOVIMIEN-STATUS.
+      *
+           SELECT CTLMOV-FILE ASSIGN TO "CTLMOV"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTR-CLAVE
+              FILE STATUS IS WS-CTLMOV-STATUS.
+      *
+      *-------- BLOQUE 3: DATA DIVISION -----------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+           COPY "cuentas.cpy".
+      *
+       FD  MOVIMIEN-FILE.
+           COPY "movimto.cpy".
+      *
+       FD  CTLMOV-FILE.
+           COPY "contador.cpy".
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--- Variables de cuenta ---
+       01 WS-NUMERO-CUENTA      PIC X(20).
+       01 WS-TITULAR             PIC X(40).
+       01 WS-SALDO-ACTUAL        PIC S9(10)V99 VALUE 0.
+       01 WS-CUENTA-ENCONTRADA   PIC X VALUE 'N'.
+      *
+      *--- Variables de retiradas ---
+       01 WS-NUM-RETIRADAS      PIC 9(3) VALUE 0.
+       01 WS-NUM-INTENTOS       PIC 9(3) VALUE 0.
+       01 WS-CONTADOR           PIC 9(3) VALUE 0.
+       01 WS-IMPORTE-RETIRADA   PIC 9(8)V99 VALUE 0.
+       01 WS-SUMA-TOTAL         PIC 9(10)V99 VALUE 0.
+       01 WS-RETIRADA-VALIDA    PIC X VALUE 'N'.
+       01 WS-SIGUIENTE-SECUENCIA PIC 9(06) VALUE 0.
+      *
+      *--- Variables de control ---
+       01 WS-CONTINUAR          PIC X VALUE 'S'.
+       01 WS-FECHA-ACTUAL       PIC X(10).
+       01 WS-HORA-ACTUAL        PIC X(8).
+      *
+       01 WS-CUENTAS-STATUS     PIC X(02).
+          88 WS-CUENTAS-OK          VALUE "00".
+       01 WS-MOVIMIEN-STATUS    PIC X(02).
+          88 WS-MOVIMIEN-OK         VALUE "00".
+       01 WS-CTLMOV-STATUS      PIC X(02).
+          88 WS-CTLMOV-OK           VALUE "00".
+          88 WS-CTLMOV-NUEVO        VALUE "35".
+      *
+      *--- Tabla de retiradas (max 100) ---
+       01 WS-TABLA-RETIRADAS.
+          05 WS-RETIRADA-ENTRY OCCURS 100 TIMES.
+             10 WS-RET-IMPORTE  PIC 9(8)V99.
+             10 WS-RET-CONCEPTO PIC X(30).
+             10 WS-RET-ACEPTADA PIC X.
+      *
+      *--- Datos para la linea de auditoria ---
+       01 WS-AUD-PROGRAMA        PIC X(20) VALUE "BANCO-RETIRADA".
+       01 WS-AUD-IMPORTE         PIC S9(10)V99 VALUE 0.
+       01 WS-AUD-RESULTADO       PIC X(10).
+       01 WS-AUD-DETALLE         PIC X(40).
+      *
+      *-------- BLOQUE 4: PROCEDURE DIVISION ------------------------*
+       PROCEDURE DIVISION.
+      *
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 1500-ABRIR-FICHEROS
+           PERFORM 2000-PEDIR-DATOS-CUENTA
+           IF WS-CUENTA-ENCONTRADA = 'S'
+              PERFORM 3000-REGISTRAR-RETIRADAS
+              PERFORM 4000-CALCULAR-TOTAL
+              PERFORM 5000-MOSTRAR-RESUMEN
+           ELSE
+              DISPLAY " "
+              DISPLAY "ERROR: Cuenta no encontrada."
+           END-IF
+           PERFORM 8900-CERRAR-FICHEROS
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+      *
+       1000-INICIALIZAR.
+           INITIALIZE WS-NUMERO-CUENTA
+           INITIALIZE WS-TITULAR
+           MOVE 0 TO WS-NUM-RETIRADAS
+           MOVE 0 TO WS-SUMA-TOTAL
+           MOVE 0 TO WS-CONTADOR
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-ACTUAL FROM TIME
+           DISPLAY "=========================================="
+           DISPLAY "   SISTEMA DE RETIRADAS BANCARIAS"
+           DISPLAY "   Fecha: " WS-FECHA-ACTUAL
+           DISPLAY "==========================================".
+      *
+       1500-ABRIR-FICHEROS.
+           OPEN I-O CUENTAS-FILE
+           OPEN I-O MOVIMIEN-FILE
+           OPEN I-O CTLMOV-FILE
+           IF WS-CTLMOV-NUEVO
+              OPEN OUTPUT CTLMOV-FILE
+              CLOSE CTLMOV-FILE
+              OPEN I-O CTLMOV-FILE
+              MOVE "M" TO CTR-CLAVE
+              MOVE 0 TO CTR-ULTIMO-VALOR
+              WRITE CTR-REGISTRO
+           END-IF
+           IF NOT WS-CUENTAS-OK OR NOT WS-MOVIMIEN-OK
+              DISPLAY "ERROR: No se pueden abrir los ficheros "
+                 "maestros."
+              PERFORM 9000-FINALIZAR
+              STOP RUN
+           END-IF.
+      *
+       2000-PEDIR-DATOS-CUENTA.
+           DISPLAY " "
+           DISPLAY "Introduzca el numero de cuenta: "
+           ACCEPT WS-NUMERO-CUENTA
+           MOVE WS-NUMERO-CUENTA TO CTA-NUM-CUENTA
+           READ CUENTAS-FILE
+              INVALID KEY
+                 MOVE 'N' TO WS-CUENTA-ENCONTRADA
+              NOT INVALID KEY
+                 MOVE 'S' TO WS-CUENTA-ENCONTRADA
+                 MOVE CTA-TITULAR    TO WS-TITULAR
+                 MOVE CTA-SALDO-DISP TO WS-SALDO-ACTUAL
+           END-READ.
+      *
+       3000-REGISTRAR-RETIRADAS.
+           MOVE 'S' TO WS-CONTINUAR
+           PERFORM UNTIL WS-CONTINUAR = 'N'
+              ADD 1 TO WS-CONTADOR
+              DISPLAY " "
+              DISPLAY "--- Retirada #" WS-CONTADOR " ---"
+              DISPLAY "Importe a retirar: "
+              ACCEPT WS-IMPORTE-RETIRADA
+              DISPLAY "Concepto de la retirada: "
+              ACCEPT WS-RET-CONCEPTO(WS-CONTADOR)
+              PERFORM 3100-VALIDAR-RETIRADA
+              IF WS-RETIRADA-VALIDA = 'S'
+                 MOVE WS-IMPORTE-RETIRADA TO WS-RET-IMPORTE(WS-CONTADOR)
+                 MOVE 'S' TO WS-RET-ACEPTADA(WS-CONTADOR)
+                 ADD 1 TO WS-NUM-RETIRADAS
+                 PERFORM 3200-APLICAR-RETIRADA
+              ELSE
+                 MOVE 0 TO WS-RET-IMPORTE(WS-CONTADOR)
+                 MOVE 'N' TO WS-RET-ACEPTADA(WS-CONTADOR)
+                 DISPLAY "ERROR: Saldo insuficiente o importe no "
+                    "valido. Retirada rechazada."
+                 PERFORM 3450-REGISTRAR-AUDITORIA-RECHAZO
+              END-IF
+              DISPLAY "Desea registrar otra retirada? (S/N): "
+              ACCEPT WS-CONTINUAR
+           END-PERFORM.
+      *
+       3100-VALIDAR-RETIRADA.
+           MOVE 'N' TO WS-RETIRADA-VALIDA
+           IF WS-IMPORTE-RETIRADA > 0
+              AND WS-IMPORTE-RETIRADA <= WS-SALDO-ACTUAL
+              MOVE 'S' TO WS-RETIRADA-VALIDA
+           END-IF.
+      *
+      *    Aplica la retirada al maestro de cuentas y deja constancia
+      *    de ella en el fichero de movimientos compartido.
+       3200-APLICAR-RETIRADA.
+           SUBTRACT WS-IMPORTE-RETIRADA FROM WS-SALDO-ACTUAL
+           MOVE WS-NUMERO-CUENTA TO CTA-NUM-CUENTA
+           READ CUENTAS-FILE
+           MOVE WS-SALDO-ACTUAL TO CTA-SALDO-DISP
+           REWRITE CTA-REGISTRO
+           PERFORM 3300-OBTENER-SIGUIENTE-SECUENCIA
+           MOVE WS-NUMERO-CUENTA TO MOV-NUM-CUENTA
+           MOVE WS-FECHA-ACTUAL TO MOV-FECHA
+           MOVE WS-SIGUIENTE-SECUENCIA TO MOV-SECUENCIA
+           MOVE WS-HORA-ACTUAL TO MOV-HORA
+           MOVE WS-RET-CONCEPTO(WS-CONTADOR) TO MOV-CONCEPTO
+           MOVE "G" TO MOV-TIPO
+           MOVE WS-IMPORTE-RETIRADA TO MOV-IMPORTE
+           MOVE WS-SALDO-ACTUAL TO MOV-SALDO-DESPUES
+           MOVE CTA-MONEDA TO MOV-MONEDA
+           MOVE "BANCO-RETIRADA" TO MOV-PROGRAMA-ORIGEN
+           WRITE MOV-REGISTRO
+           PERFORM 3400-REGISTRAR-AUDITORIA.
+      *
+       3400-REGISTRAR-AUDITORIA.
+           MOVE WS-IMPORTE-RETIRADA TO WS-AUD-IMPORTE
+           MOVE "REALIZADA" TO WS-AUD-RESULTADO
+           MOVE WS-RET-CONCEPTO(WS-CONTADOR) TO WS-AUD-DETALLE
+           CALL "BANCO-AUDITORIA-MOTOR" USING WS-AUD-PROGRAMA
+              WS-NUMERO-CUENTA SPACES WS-AUD-IMPORTE
+              WS-AUD-RESULTADO WS-AUD-DETALLE.
+      *
+      *    Deja constancia en el log de auditoria de una retirada
+      *    rechazada (saldo insuficiente o importe invalido), igual
+      *    que 3400 hace con las aceptadas.
+       3450-REGISTRAR-AUDITORIA-RECHAZO.
+           MOVE WS-IMPORTE-RETIRADA TO WS-AUD-IMPORTE
+           MOVE "RECHAZADA" TO WS-AUD-RESULTADO
+           MOVE WS-RET-CONCEPTO(WS-CONTADOR) TO WS-AUD-DETALLE
+           CALL "BANCO-AUDITORIA-MOTOR" USING WS-AUD-PROGRAMA
+              WS-NUMERO-CUENTA SPACES WS-AUD-IMPORTE
+              WS-AUD-RESULTADO WS-AUD-DETALLE.
+      *
+       3300-OBTENER-SIGUIENTE-SECUENCIA.
+           MOVE "M" TO CTR-CLAVE
+           READ CTLMOV-FILE
+           ADD 1 TO CTR-ULTIMO-VALOR
+           MOVE CTR-ULTIMO-VALOR TO WS-SIGUIENTE-SECUENCIA
+           REWRITE CTR-REGISTRO.
+      *
+       4000-CALCULAR-TOTAL.
+           MOVE 0 TO WS-SUMA-TOTAL
+           MOVE WS-CONTADOR TO WS-NUM-INTENTOS
+           PERFORM VARYING WS-CONTADOR FROM 1 BY 1
+              UNTIL WS-CONTADOR > WS-NUM-INTENTOS
+              IF WS-RET-ACEPTADA(WS-CONTADOR) = 'S'
+                 ADD WS-RET-IMPORTE(WS-CONTADOR) TO WS-SUMA-TOTAL
+              END-IF
+           END-PERFORM.
+      *
+       5000-MOSTRAR-RESUMEN.
+           DISPLAY " "
+           DISPLAY "=========================================="
+           DISPLAY "   RESUMEN DE RETIRADAS"
+           DISPLAY "=========================================="
+           DISPLAY "Cuenta:  " WS-NUMERO-CUENTA
+           DISPLAY "Titular: " WS-TITULAR
+           DISPLAY "------------------------------------------"
+           DISPLAY "Numero de retiradas aceptadas: "
+              WS-NUM-RETIRADAS
+           DISPLAY "SUMA TOTAL RETIRADA: " WS-SUMA-TOTAL
+           DISPLAY "Nuevo saldo cuenta:  " WS-SALDO-ACTUAL
+           DISPLAY "==========================================".
+      *
+       8900-CERRAR-FICHEROS.
+           CLOSE CUENTAS-FILE
+           CLOSE MOVIMIEN-FILE
+           CLOSE CTLMOV-FILE.
+      *
+       9000-FINALIZAR.
+           DISPLAY " "
+           DISPLAY "Operacion finalizada correctamente."
+           DISPLAY "Gracias por usar el sistema bancario.".
