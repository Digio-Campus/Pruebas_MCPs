@@ -0,0 +1,187 @@
+      *================================================================*
+      * PROGRAMA: BANCO-EJECUTA-ORDENES
+      * DESCRIPCION: Paso de lote que recorre el fichero ORDENES y
+      *              liquida, a traves de BANCO-TRANSFER-MOTOR, todas
+      *              las ordenes permanentes activas cuyo dia de
+      *              ejecucion sea el de hoy y que todavia no se hayan
+      *              liquidado este mes.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *================================================================*
+      *
+      *-------- BLOQUE 1: IDENTIFICATION DIVISION -------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCO-EJECUTA-ORDENES.
+       AUTHOR. PROYECTO-MCPS.
+      *
+      *-------- BLOQUE 2: ENVIRONMENT DIVISION ----------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDENES-FILE ASSIGN TO "ORDENES"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS ORD-ID
+              FILE STATUS IS WS-ORDENES-STATUS.
+      *
+      *-------- BLOQUE 3: DATA DIVISION -----------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDENES-FILE.
+           COPY "ordenes.cpy".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-FECHA-ACTUAL        PIC X(10).
+       01 WS-MES-ACTUAL          PIC X(06).
+       01 WS-DIA-HOY             PIC 9(02).
+      *
+       01 WS-ORDENES-STATUS      PIC X(02).
+          88 WS-ORDENES-OK           VALUE "00".
+          88 WS-ORDENES-FIN-FICHERO  VALUE "10".
+      *
+       01 WS-ORDEN-VENCE-HOY     PIC X VALUE 'N'.
+       01 WS-ORDEN-CADUCADA      PIC X VALUE 'N'.
+      *
+       01 WS-NUM-ORDENES-LEIDAS    PIC 9(05) VALUE 0.
+       01 WS-NUM-ORDENES-EJECUTADAS PIC 9(05) VALUE 0.
+       01 WS-NUM-ORDENES-FALLIDAS  PIC 9(05) VALUE 0.
+      *
+      *--- Datos pasados a y devueltos por BANCO-TRANSFER-MOTOR ---
+       01 WS-AUD-PROGRAMA        PIC X(20) VALUE "BANCO-EJEC-ORDENES".
+       01 WS-RESULTADO           PIC X(10).
+       01 WS-MOTIVO              PIC X(40).
+       01 WS-COMISION            PIC 9(5)V99 VALUE 0.
+       01 WS-MONEDA-ORIGEN       PIC X(03).
+       01 WS-MONEDA-DESTINO      PIC X(03).
+       01 WS-TASA-CAMBIO         PIC 9(04)V9(6).
+       01 WS-IMPORTE-ABONO       PIC 9(8)V99 VALUE 0.
+       01 WS-SALDO-ORIG-DESPUES  PIC S9(10)V99 VALUE 0.
+       01 WS-SALDO-DEST-DESPUES  PIC S9(10)V99 VALUE 0.
+       01 WS-SOLO-VALIDAR        PIC X VALUE 'N'.
+      *
+      *-------- BLOQUE 4: PROCEDURE DIVISION ------------------------*
+       PROCEDURE DIVISION.
+      *
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-ABRIR-FICHEROS
+           PERFORM 3000-PROCESAR-ORDENES
+           PERFORM 4000-MOSTRAR-RESUMEN-FINAL
+           PERFORM 8900-CERRAR-FICHEROS
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+      *
+       1000-INICIALIZAR.
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+           MOVE WS-FECHA-ACTUAL(1:6) TO WS-MES-ACTUAL
+           MOVE WS-FECHA-ACTUAL(7:2) TO WS-DIA-HOY
+           DISPLAY "=========================================="
+           DISPLAY "   LIQUIDACION DE ORDENES PERMANENTES"
+           DISPLAY "   Fecha: " WS-FECHA-ACTUAL
+           DISPLAY "==========================================".
+      *
+       2000-ABRIR-FICHEROS.
+           OPEN I-O ORDENES-FILE
+           IF NOT WS-ORDENES-OK
+              DISPLAY "ERROR: No se puede abrir el fichero ORDENES."
+              PERFORM 9000-FINALIZAR
+              STOP RUN
+           END-IF.
+      *
+      *    Recorrido secuencial completo del fichero de ordenes; cada
+      *    orden activa y vencida hoy se liquida a traves del motor
+      *    compartido de transferencias.
+       3000-PROCESAR-ORDENES.
+           MOVE LOW-VALUES TO ORD-ID
+           START ORDENES-FILE KEY IS NOT LESS THAN ORD-ID
+              INVALID KEY
+                 SET WS-ORDENES-FIN-FICHERO TO TRUE
+           END-START
+           PERFORM UNTIL WS-ORDENES-FIN-FICHERO
+              READ ORDENES-FILE NEXT RECORD
+                 AT END
+                    SET WS-ORDENES-FIN-FICHERO TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-NUM-ORDENES-LEIDAS
+                    PERFORM 3100-PROCESAR-UNA-ORDEN
+              END-READ
+           END-PERFORM.
+      *
+       3100-PROCESAR-UNA-ORDEN.
+           IF ORD-ESTADO = "A"
+              PERFORM 3200-COMPROBAR-CADUCIDAD
+              IF WS-ORDEN-CADUCADA = 'S'
+                 MOVE "C" TO ORD-ESTADO
+                 REWRITE ORD-REGISTRO
+              ELSE
+                 PERFORM 3300-COMPROBAR-VENCIMIENTO
+                 IF WS-ORDEN-VENCE-HOY = 'S'
+                    PERFORM 3400-LIQUIDAR-ORDEN
+                 END-IF
+              END-IF
+           END-IF.
+      *
+      *    Una orden caduca cuando tiene fecha fin informada y esa
+      *    fecha ya ha pasado.
+       3200-COMPROBAR-CADUCIDAD.
+           MOVE 'N' TO WS-ORDEN-CADUCADA
+           IF ORD-FECHA-FIN NOT = SPACES
+              IF WS-FECHA-ACTUAL > ORD-FECHA-FIN
+                 MOVE 'S' TO WS-ORDEN-CADUCADA
+              END-IF
+           END-IF.
+      *
+      *    ORD-FECHA-PROXIMA se trata como la fecha de la ultima
+      *    liquidacion (en blanco si nunca se liquido). La orden vence
+      *    hoy si el dia de hoy coincide con el dia configurado y el
+      *    mes de la ultima liquidacion no es el mes actual, siguiendo
+      *    el mismo criterio de control de periodo que usa LIMITES
+      *    para detectar el cambio de mes.
+       3300-COMPROBAR-VENCIMIENTO.
+           MOVE 'N' TO WS-ORDEN-VENCE-HOY
+           IF WS-DIA-HOY = ORD-DIA-MES
+              IF ORD-FECHA-PROXIMA(1:6) NOT = WS-MES-ACTUAL
+                 MOVE 'S' TO WS-ORDEN-VENCE-HOY
+              END-IF
+           END-IF.
+      *
+       3400-LIQUIDAR-ORDEN.
+           CALL "BANCO-TRANSFER-MOTOR" USING WS-AUD-PROGRAMA
+              ORD-CUENTA-ORIGEN ORD-CUENTA-DESTINO ORD-IMPORTE
+              ORD-CONCEPTO WS-RESULTADO WS-MOTIVO WS-COMISION
+              WS-MONEDA-ORIGEN WS-MONEDA-DESTINO WS-TASA-CAMBIO
+              WS-IMPORTE-ABONO WS-SALDO-ORIG-DESPUES
+              WS-SALDO-DEST-DESPUES WS-SOLO-VALIDAR
+           IF WS-RESULTADO = "REALIZADA"
+              ADD 1 TO WS-NUM-ORDENES-EJECUTADAS
+              MOVE WS-FECHA-ACTUAL TO ORD-FECHA-PROXIMA
+              REWRITE ORD-REGISTRO
+              DISPLAY "Orden " ORD-ID " liquidada: "
+                 ORD-CUENTA-ORIGEN " -> " ORD-CUENTA-DESTINO
+                 " Importe: " ORD-IMPORTE
+           ELSE
+              ADD 1 TO WS-NUM-ORDENES-FALLIDAS
+              DISPLAY "Orden " ORD-ID " NO liquidada. Motivo: "
+                 WS-MOTIVO
+           END-IF.
+      *
+       4000-MOSTRAR-RESUMEN-FINAL.
+           DISPLAY " "
+           DISPLAY "=========================================="
+           DISPLAY "   RESUMEN DE LIQUIDACION DE ORDENES"
+           DISPLAY "=========================================="
+           DISPLAY "Ordenes leidas:      " WS-NUM-ORDENES-LEIDAS
+           DISPLAY "Ordenes liquidadas:  " WS-NUM-ORDENES-EJECUTADAS
+           DISPLAY "Ordenes fallidas:    " WS-NUM-ORDENES-FALLIDAS
+           DISPLAY "==========================================".
+      *
+       8900-CERRAR-FICHEROS.
+           CLOSE ORDENES-FILE.
+      *
+       9000-FINALIZAR.
+           DISPLAY " "
+           DISPLAY "Liquidacion de ordenes permanentes finalizada.".
