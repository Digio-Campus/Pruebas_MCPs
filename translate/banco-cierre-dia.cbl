@@ -0,0 +1,337 @@
+      *================================================================*
+      * PROGRAMA: BANCO-CIERRE-DIA
+      * DESCRIPCION: Programa de control del cierre de dia. Recorre el
+      *              fichero de movimientos generado por BANCO-INGRESOS
+      *              y BANCO-TRANSFERENCIA durante la jornada, obtiene
+      *              las cuentas afectadas, emite un resumen de cierre
+      *              por cuenta por consola y vuelca el mismo extracto
+      *              de cierre a fichero de impresion y CSV (EXTRIMPR/
+      *              EXTRCSV), sin intervencion del operador.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *
+      * HISTORIAL DE MODIFICACIONES:
+      *   2026-08-08  Alta del programa. Es el ultimo paso del job de
+      *               cierre de dia (ver JCL BANCIERR), que antes se
+      *               cubria lanzando a mano BANCO-INGRESOS,
+      *               BANCO-TRANSFERENCIA, BANCO-CONSULTA-SALDO y
+      *               BANCO-EXTRACTO sin ninguna coordinacion.
+      *   2026-08-08  4100-RESUMEN-CUENTA exporta ahora el extracto de
+      *               cierre de cada cuenta afectada a EXTRIMPR/EXTRCSV,
+      *               usando el mismo par de ficheros de salida que
+      *               BANCO-EXTRACTO, para que el cierre de dia deje un
+      *               extracto real por cuenta y no solo DISPLAY en
+      *               consola.
+      *   2026-08-09  2000-ABRIR-FICHEROS solo recrea SALDOHST cuando
+      *               el fichero no existia todavia (estado 35), en vez
+      *               de con cualquier estado distinto de "00", para no
+      *               truncar el historico de cierres anteriores.
+      *               IMPRESION y CSV siguen ahora su estado de
+      *               apertura por separado (WS-IMPRESION-ABIERTO/
+      *               WS-CSV-ABIERTO) en 8900-CERRAR-FICHEROS, en vez
+      *               de cerrar los dos solo si los dos se abrieron.
+      *               4400-EXPORTAR-EXTRACTO-CUENTA edita los importes
+      *               a formato con punto decimal y sustituye las comas
+      *               del titular en la linea CSV antes de volcarlos.
+      *================================================================*
+      *
+      *-------- BLOQUE 1: IDENTIFICATION DIVISION -------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCO-CIERRE-DIA.
+       AUTHOR. PROYECTO-MCPS.
+      *
+      *-------- BLOQUE 2: ENVIRONMENT DIVISION ----------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO "CUENTAS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTA-NUM-CUENTA
+              FILE STATUS IS WS-CUENTAS-STATUS.
+      *
+           SELECT MOVIMIEN-FILE ASSIGN TO "MOVIMIEN"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS MOV-CLAVE
+              FILE STATUS IS WS-MOVIMIEN-STATUS.
+      *
+           SELECT SALDOHST-FILE ASSIGN TO "SALDOHST"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS SH-CLAVE
+              FILE STATUS IS WS-SALDOHST-STATUS.
+      *
+           SELECT IMPRESION-FILE ASSIGN TO "EXTRIMPR"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-IMPRESION-STATUS.
+      *
+           SELECT CSV-FILE ASSIGN TO "EXTRCSV"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CSV-STATUS.
+      *
+      *-------- BLOQUE 3: DATA DIVISION -----------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+           COPY "cuentas.cpy".
+      *
+       FD  MOVIMIEN-FILE.
+           COPY "movimto.cpy".
+      *
+       FD  SALDOHST-FILE.
+           COPY "saldohst.cpy".
+      *
+       FD  IMPRESION-FILE.
+       01 WS-LINEA-IMPRESION       PIC X(80).
+      *
+       FD  CSV-FILE.
+       01 WS-LINEA-CSV             PIC X(200).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--- Lista de cuentas afectadas en el dia (sin duplicados) ---
+       01 WS-MAX-CUENTAS-AFECTADAS PIC 9(3) VALUE 500.
+       01 WS-NUM-CUENTAS-AFECTADAS PIC 9(3) VALUE 0.
+       01 WS-TABLA-CUENTAS-AFECT.
+          05 WS-CTA-AFECTADA OCCURS 500 TIMES
+             PIC X(20).
+      *
+      *--- Totales del dia por cuenta ---
+       01 WS-TOTAL-INGRESOS-DIA    PIC 9(10)V99 VALUE 0.
+       01 WS-TOTAL-GASTOS-DIA      PIC 9(10)V99 VALUE 0.
+       01 WS-NUM-MOVTOS-DIA        PIC 9(5) VALUE 0.
+      *
+      *--- Variables de control ---
+       01 WS-FECHA-ACTUAL          PIC X(10).
+       01 WS-IDX                   PIC 9(3) VALUE 0.
+       01 WS-CUENTA-YA-LISTADA     PIC X VALUE 'N'.
+       01 WS-CUENTAS-STATUS        PIC X(02).
+          88 WS-CUENTAS-OK             VALUE "00".
+       01 WS-MOVIMIEN-STATUS       PIC X(02).
+          88 WS-MOVIMIEN-OK            VALUE "00".
+          88 WS-MOVIMIEN-FIN-FICHERO   VALUE "10".
+       01 WS-SALDOHST-STATUS       PIC X(02).
+          88 WS-SALDOHST-OK            VALUE "00".
+          88 WS-SALDOHST-YA-EXISTE     VALUE "22".
+          88 WS-SALDOHST-NUEVO         VALUE "35".
+       01 WS-IMPRESION-STATUS      PIC X(02).
+          88 WS-IMPRESION-OK           VALUE "00".
+       01 WS-CSV-STATUS            PIC X(02).
+          88 WS-CSV-OK                 VALUE "00".
+       01 WS-IMPRESION-ABIERTO     PIC X VALUE 'N'.
+       01 WS-CSV-ABIERTO           PIC X VALUE 'N'.
+       01 WS-INGRESOS-EDITADO      PIC ZZZZZZZZZ9.99.
+       01 WS-GASTOS-EDITADO        PIC ZZZZZZZZZ9.99.
+       01 WS-SALDO-EDITADO         PIC -ZZZZZZZZZ9.99.
+       01 WS-CSV-TITULAR           PIC X(40).
+      *
+      *-------- BLOQUE 4: PROCEDURE DIVISION ------------------------*
+       PROCEDURE DIVISION.
+      *
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-ABRIR-FICHEROS
+           PERFORM 3000-LOCALIZAR-CUENTAS-AFECTADAS
+           PERFORM 4000-EMITIR-RESUMENES
+           PERFORM 8900-CERRAR-FICHEROS
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+      *
+       1000-INICIALIZAR.
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+           DISPLAY "=========================================="
+           DISPLAY "   CIERRE DE DIA - BANCA"
+           DISPLAY "   Fecha: " WS-FECHA-ACTUAL
+           DISPLAY "==========================================".
+      *
+       2000-ABRIR-FICHEROS.
+           OPEN INPUT CUENTAS-FILE
+           OPEN INPUT MOVIMIEN-FILE
+           OPEN I-O SALDOHST-FILE
+           IF WS-SALDOHST-NUEVO
+              OPEN OUTPUT SALDOHST-FILE
+              CLOSE SALDOHST-FILE
+              OPEN I-O SALDOHST-FILE
+           END-IF
+           IF NOT WS-CUENTAS-OK OR NOT WS-MOVIMIEN-OK
+              DISPLAY "ERROR: No se pueden abrir los ficheros "
+                 "maestros."
+              PERFORM 9000-FINALIZAR
+              STOP RUN
+           END-IF
+           OPEN OUTPUT IMPRESION-FILE
+           IF WS-IMPRESION-OK
+              MOVE 'S' TO WS-IMPRESION-ABIERTO
+           END-IF
+           OPEN OUTPUT CSV-FILE
+           IF WS-CSV-OK
+              MOVE 'S' TO WS-CSV-ABIERTO
+           END-IF
+           IF WS-IMPRESION-ABIERTO = 'N' OR WS-CSV-ABIERTO = 'N'
+              DISPLAY "AVISO: no se pudieron abrir los ficheros de "
+                 "extracto de cierre; los resumenes solo se mostraran "
+                 "por consola."
+           ELSE
+              MOVE "NUM_CTA,TITULAR,INGRESOS,GASTOS,SALDO"
+                 TO WS-LINEA-CSV
+              WRITE WS-LINEA-CSV
+           END-IF.
+      *
+      *    Recorre MOVIMIEN completo en orden de clave y anota, sin
+      *    repetir, cada cuenta con algun movimiento fechado hoy.
+       3000-LOCALIZAR-CUENTAS-AFECTADAS.
+           MOVE 0 TO WS-NUM-CUENTAS-AFECTADAS
+           MOVE SPACE TO MOV-REGISTRO
+           PERFORM UNTIL WS-MOVIMIEN-FIN-FICHERO
+              READ MOVIMIEN-FILE NEXT RECORD
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF MOV-FECHA = WS-FECHA-ACTUAL
+                       PERFORM 3100-ANOTAR-CUENTA-AFECTADA
+                    END-IF
+              END-READ
+           END-PERFORM.
+      *
+       3100-ANOTAR-CUENTA-AFECTADA.
+           MOVE 'N' TO WS-CUENTA-YA-LISTADA
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-NUM-CUENTAS-AFECTADAS
+              IF WS-CTA-AFECTADA(WS-IDX) = MOV-NUM-CUENTA
+                 MOVE 'S' TO WS-CUENTA-YA-LISTADA
+              END-IF
+           END-PERFORM
+           IF WS-CUENTA-YA-LISTADA = 'N'
+              IF WS-NUM-CUENTAS-AFECTADAS < WS-MAX-CUENTAS-AFECTADAS
+                 ADD 1 TO WS-NUM-CUENTAS-AFECTADAS
+                 MOVE MOV-NUM-CUENTA
+                    TO WS-CTA-AFECTADA(WS-NUM-CUENTAS-AFECTADAS)
+              ELSE
+                 DISPLAY "AVISO: limite de " WS-MAX-CUENTAS-AFECTADAS
+                    " cuentas afectadas alcanzado; la cuenta "
+                    MOV-NUM-CUENTA " no se incluye en el resumen."
+              END-IF
+           END-IF.
+      *
+       4000-EMITIR-RESUMENES.
+           DISPLAY " "
+           DISPLAY "Cuentas con movimientos hoy: "
+              WS-NUM-CUENTAS-AFECTADAS
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-NUM-CUENTAS-AFECTADAS
+              PERFORM 4100-RESUMEN-CUENTA
+           END-PERFORM.
+      *
+       4100-RESUMEN-CUENTA.
+           MOVE WS-CTA-AFECTADA(WS-IDX) TO CTA-NUM-CUENTA
+           READ CUENTAS-FILE
+              INVALID KEY
+                 DISPLAY "  " WS-CTA-AFECTADA(WS-IDX)
+                    " - cuenta no encontrada en CUENTAS"
+              NOT INVALID KEY
+                 PERFORM 4200-CALCULAR-TOTALES-DIA-CUENTA
+                 PERFORM 4300-GRABAR-FOTO-SALDO
+                 DISPLAY " "
+                 DISPLAY "------------------------------------------"
+                 DISPLAY "Cuenta:   " CTA-NUM-CUENTA
+                 DISPLAY "Titular:  " CTA-TITULAR
+                 DISPLAY "Ingresos del dia: " WS-TOTAL-INGRESOS-DIA
+                 DISPLAY "Gastos del dia:   " WS-TOTAL-GASTOS-DIA
+                 DISPLAY "Saldo al cierre:  " CTA-SALDO-DISP
+                 IF WS-IMPRESION-ABIERTO = 'S' AND WS-CSV-ABIERTO = 'S'
+                    PERFORM 4400-EXPORTAR-EXTRACTO-CUENTA
+                 END-IF
+           END-READ.
+      *
+      *    Vuelca el extracto de cierre de la cuenta (ingresos, gastos
+      *    y saldo del dia) al fichero de impresion y al CSV, igual
+      *    que BANCO-EXTRACTO exporta un extracto interactivo, para
+      *    que el cierre de dia deje un extracto real de cada cuenta
+      *    afectada y no solo el resumen por consola.
+       4400-EXPORTAR-EXTRACTO-CUENTA.
+           MOVE WS-TOTAL-INGRESOS-DIA TO WS-INGRESOS-EDITADO
+           MOVE WS-TOTAL-GASTOS-DIA TO WS-GASTOS-EDITADO
+           MOVE CTA-SALDO-DISP TO WS-SALDO-EDITADO
+           MOVE SPACES TO WS-LINEA-IMPRESION
+           STRING "CIERRE " WS-FECHA-ACTUAL " CUENTA " CTA-NUM-CUENTA
+              " INGRESOS " WS-INGRESOS-EDITADO
+              " GASTOS " WS-GASTOS-EDITADO
+              " SALDO " WS-SALDO-EDITADO
+              DELIMITED BY SIZE INTO WS-LINEA-IMPRESION
+           END-STRING
+           WRITE WS-LINEA-IMPRESION
+           MOVE CTA-TITULAR TO WS-CSV-TITULAR
+           INSPECT WS-CSV-TITULAR REPLACING ALL "," BY " "
+           MOVE SPACES TO WS-LINEA-CSV
+           STRING CTA-NUM-CUENTA DELIMITED BY SPACE ","
+              WS-CSV-TITULAR DELIMITED BY SIZE ","
+              WS-INGRESOS-EDITADO DELIMITED BY SIZE ","
+              WS-GASTOS-EDITADO DELIMITED BY SIZE ","
+              WS-SALDO-EDITADO DELIMITED BY SIZE
+              INTO WS-LINEA-CSV
+           END-STRING
+           WRITE WS-LINEA-CSV.
+      *
+       4200-CALCULAR-TOTALES-DIA-CUENTA.
+           MOVE 0 TO WS-TOTAL-INGRESOS-DIA
+           MOVE 0 TO WS-TOTAL-GASTOS-DIA
+           MOVE 0 TO WS-NUM-MOVTOS-DIA
+           MOVE CTA-NUM-CUENTA TO MOV-NUM-CUENTA
+           MOVE LOW-VALUE TO MOV-FECHA
+           MOVE 0 TO MOV-SECUENCIA
+           START MOVIMIEN-FILE KEY IS NOT LESS THAN MOV-CLAVE
+              INVALID KEY
+                 CONTINUE
+           END-START
+           MOVE 'N' TO WS-CUENTA-YA-LISTADA
+           PERFORM UNTIL WS-CUENTA-YA-LISTADA = 'S'
+              READ MOVIMIEN-FILE NEXT RECORD
+                 AT END
+                    MOVE 'S' TO WS-CUENTA-YA-LISTADA
+                 NOT AT END
+                    IF MOV-NUM-CUENTA NOT = CTA-NUM-CUENTA
+                       MOVE 'S' TO WS-CUENTA-YA-LISTADA
+                    ELSE
+                       IF MOV-FECHA = WS-FECHA-ACTUAL
+                          ADD 1 TO WS-NUM-MOVTOS-DIA
+                          IF MOV-TIPO = "I"
+                             ADD MOV-IMPORTE TO WS-TOTAL-INGRESOS-DIA
+                          ELSE
+                             ADD MOV-IMPORTE TO WS-TOTAL-GASTOS-DIA
+                          END-IF
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM.
+      *
+      *    Deja constancia del saldo de cierre del dia para poder
+      *    responder despues consultas de saldo historico.
+       4300-GRABAR-FOTO-SALDO.
+           MOVE CTA-NUM-CUENTA TO SH-NUM-CUENTA
+           MOVE WS-FECHA-ACTUAL TO SH-FECHA-CIERRE
+           MOVE CTA-SALDO-DISP TO SH-SALDO-DISP
+           MOVE CTA-SALDO-RET TO SH-SALDO-RET
+           MOVE CTA-MONEDA TO SH-MONEDA
+           WRITE SH-REGISTRO
+              INVALID KEY
+                 REWRITE SH-REGISTRO
+           END-WRITE.
+      *
+       8900-CERRAR-FICHEROS.
+           CLOSE CUENTAS-FILE
+           CLOSE MOVIMIEN-FILE
+           CLOSE SALDOHST-FILE
+           IF WS-IMPRESION-ABIERTO = 'S'
+              CLOSE IMPRESION-FILE
+           END-IF
+           IF WS-CSV-ABIERTO = 'S'
+              CLOSE CSV-FILE
+           END-IF.
+      *
+       9000-FINALIZAR.
+           DISPLAY " "
+           DISPLAY "Cierre de dia finalizado correctamente.".
