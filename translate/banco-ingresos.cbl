@@ -4,6 +4,27 @@
       *              Permite registrar N ingresos y muestra la suma total.
       * AUTOR: Proyecto MCPs
       * FECHA: 2026-02-18
+      *
+      * HISTORIAL DE MODIFICACIONES:
+      *   2026-08-08  Cada ingreso aceptado se escribe en el fichero
+      *               MOVIMIEN (tipo "I") y actualiza el saldo de la
+      *               cuenta en el maestro CUENTAS; antes solo se
+      *               guardaba en la tabla de working-storage.
+      *   2026-08-08  2500-COMPROBAR-CHECKPOINT ahora restaura en
+      *               WS-TABLA-INGRESOS los ingresos ya capturados en
+      *               INGCHK y adelanta WS-NUM-INGRESOS/WS-CONTADOR, de
+      *               forma que una sesion reanudada continue la
+      *               numeracion y el resumen en vez de solo avisar.
+      *   2026-08-08  CUENTAS se abre con la clave alternativa
+      *               CTA-ID-CLIENTE, igual que el resto de programas
+      *               que escriben en el maestro, para que la vista
+      *               consolidada de BANCO-CONSULTA-SALDO vea tambien
+      *               las cuentas actualizadas desde aqui.
+      *   2026-08-09  1500-ABRIR-FICHEROS reabre CTLMOV como OUTPUT y
+      *               lo vuelve a abrir I-O antes de grabar el contador
+      *               inicial cuando el fichero no existia (estado 35);
+      *               antes se intentaba escribir sobre un fichero que
+      *               el OPEN I-O no habia llegado a abrir.
       *================================================================*
       *
       *-------- BLOQUE 1: IDENTIFICATION DIVISION -------------------*
@@ -15,24 +36,84 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO "CUENTAS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTA-NUM-CUENTA
+              ALTERNATE RECORD KEY IS CTA-ID-CLIENTE WITH DUPLICATES
+              FILE STATUS IS WS-CUENTAS-STATUS.
+      *
+           SELECT MOVIMIEN-FILE ASSIGN TO "MOVIMIEN"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS MOV-CLAVE
+              FILE STATUS IS WS-MOVIMIEN-STATUS.
+      *
+           SELECT CTLMOV-FILE ASSIGN TO "CTLMOV"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTR-CLAVE
+              FILE STATUS IS WS-CTLMOV-STATUS.
+      *
+           SELECT INGCHK-FILE ASSIGN TO "INGCHK"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS ICK-CLAVE
+              FILE STATUS IS WS-INGCHK-STATUS.
       *
       *-------- BLOQUE 3: DATA DIVISION -----------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+           COPY "cuentas.cpy".
+      *
+       FD  MOVIMIEN-FILE.
+           COPY "movimto.cpy".
+      *
+       FD  CTLMOV-FILE.
+           COPY "contador.cpy".
+      *
+       FD  INGCHK-FILE.
+           COPY "ingchk.cpy".
+      *
        WORKING-STORAGE SECTION.
       *
       *--- Variables de cuenta ---
        01 WS-NUMERO-CUENTA     PIC X(20).
        01 WS-TITULAR            PIC X(40).
+       01 WS-SALDO-ACTUAL       PIC S9(10)V99 VALUE 0.
+       01 WS-CUENTA-ENCONTRADA  PIC X VALUE 'N'.
       *
       *--- Variables de ingresos ---
        01 WS-NUM-INGRESOS       PIC 9(3) VALUE 0.
        01 WS-CONTADOR           PIC 9(3) VALUE 0.
        01 WS-IMPORTE-INGRESO    PIC 9(8)V99 VALUE 0.
        01 WS-SUMA-TOTAL         PIC 9(10)V99 VALUE 0.
+       01 WS-SIGUIENTE-SECUENCIA PIC 9(06) VALUE 0.
       *
       *--- Variables de control ---
        01 WS-CONTINUAR          PIC X VALUE 'S'.
        01 WS-FECHA-ACTUAL       PIC X(10).
+       01 WS-HORA-ACTUAL        PIC X(8).
+      *
+       01 WS-CUENTAS-STATUS     PIC X(02).
+          88 WS-CUENTAS-OK          VALUE "00".
+       01 WS-MOVIMIEN-STATUS    PIC X(02).
+          88 WS-MOVIMIEN-OK         VALUE "00".
+       01 WS-CTLMOV-STATUS      PIC X(02).
+          88 WS-CTLMOV-OK           VALUE "00".
+          88 WS-CTLMOV-NUEVO        VALUE "35".
+       01 WS-INGCHK-STATUS      PIC X(02).
+          88 WS-INGCHK-OK           VALUE "00".
+          88 WS-INGCHK-NUEVO        VALUE "35".
+      *
+      *--- Reanudacion de sesion (checkpoint) ---
+       01 WS-NUM-YA-CAPTURADOS  PIC 9(03) VALUE 0.
+       01 WS-FIN-CHECKPOINT     PIC X VALUE 'N'.
+       01 WS-ICK-SECUENCIA      PIC 9(03) VALUE 0.
       *
       *--- Tabla de ingresos (max 100) ---
        01 WS-TABLA-INGRESOS.
@@ -40,16 +121,30 @@
              10 WS-ING-IMPORTE  PIC 9(8)V99.
              10 WS-ING-CONCEPTO PIC X(30).
       *
+      *--- Datos para la linea de auditoria ---
+       01 WS-AUD-PROGRAMA        PIC X(20) VALUE "BANCO-INGRESOS".
+       01 WS-AUD-IMPORTE         PIC S9(10)V99 VALUE 0.
+       01 WS-AUD-RESULTADO       PIC X(10).
+       01 WS-AUD-DETALLE         PIC X(40).
+      *
       *-------- BLOQUE 4: PROCEDURE DIVISION ------------------------*
        PROCEDURE DIVISION.
       *
       *--- Parrafo principal ---
        0000-PRINCIPAL.
            PERFORM 1000-INICIALIZAR
+           PERFORM 1500-ABRIR-FICHEROS
            PERFORM 2000-PEDIR-DATOS-CUENTA
-           PERFORM 3000-REGISTRAR-INGRESOS
-           PERFORM 4000-CALCULAR-TOTAL
-           PERFORM 5000-MOSTRAR-RESUMEN
+           IF WS-CUENTA-ENCONTRADA = 'S'
+              PERFORM 2500-COMPROBAR-CHECKPOINT
+              PERFORM 3000-REGISTRAR-INGRESOS
+              PERFORM 4000-CALCULAR-TOTAL
+              PERFORM 5000-MOSTRAR-RESUMEN
+           ELSE
+              DISPLAY " "
+              DISPLAY "ERROR: Cuenta no encontrada."
+           END-IF
+           PERFORM 8900-CERRAR-FICHEROS
            PERFORM 9000-FINALIZAR
            STOP RUN.
       *
@@ -61,18 +156,99 @@
            MOVE 0 TO WS-SUMA-TOTAL
            MOVE 0 TO WS-CONTADOR
            ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-ACTUAL FROM TIME
            DISPLAY "=========================================="
            DISPLAY "   SISTEMA DE INGRESOS BANCARIOS"
            DISPLAY "   Fecha: " WS-FECHA-ACTUAL
            DISPLAY "==========================================".
+      *
+       1500-ABRIR-FICHEROS.
+           OPEN I-O CUENTAS-FILE
+           OPEN I-O MOVIMIEN-FILE
+           OPEN I-O CTLMOV-FILE
+           IF WS-CTLMOV-NUEVO
+              OPEN OUTPUT CTLMOV-FILE
+              CLOSE CTLMOV-FILE
+              OPEN I-O CTLMOV-FILE
+              MOVE "M" TO CTR-CLAVE
+              MOVE 0 TO CTR-ULTIMO-VALOR
+              WRITE CTR-REGISTRO
+           END-IF
+           OPEN I-O INGCHK-FILE
+           IF WS-INGCHK-NUEVO
+              OPEN OUTPUT INGCHK-FILE
+              CLOSE INGCHK-FILE
+              OPEN I-O INGCHK-FILE
+           END-IF
+           IF NOT WS-CUENTAS-OK OR NOT WS-MOVIMIEN-OK
+              OR NOT WS-INGCHK-OK
+              DISPLAY "ERROR: No se pueden abrir los ficheros "
+                 "maestros."
+              PERFORM 9000-FINALIZAR
+              STOP RUN
+           END-IF.
       *
       *--- Pedir datos de la cuenta ---
        2000-PEDIR-DATOS-CUENTA.
            DISPLAY " "
            DISPLAY "Introduzca el numero de cuenta: "
            ACCEPT WS-NUMERO-CUENTA
-           DISPLAY "Introduzca el nombre del titular: "
-           ACCEPT WS-TITULAR.
+           MOVE WS-NUMERO-CUENTA TO CTA-NUM-CUENTA
+           READ CUENTAS-FILE
+              INVALID KEY
+                 MOVE 'N' TO WS-CUENTA-ENCONTRADA
+              NOT INVALID KEY
+                 MOVE 'S' TO WS-CUENTA-ENCONTRADA
+                 MOVE CTA-TITULAR    TO WS-TITULAR
+                 MOVE CTA-SALDO-DISP TO WS-SALDO-ACTUAL
+           END-READ.
+      *
+      *    Busca en INGCHK capturas de hoy para esta cuenta que hayan
+      *    quedado de una sesion interrumpida. Las restaura en
+      *    WS-TABLA-INGRESOS y adelanta WS-NUM-INGRESOS/WS-CONTADOR
+      *    hasta ese punto, de forma que 3000-REGISTRAR-INGRESOS
+      *    reanude la numeracion en vez de volver a pedir "Ingreso #1"
+      *    y que el operador no tenga que volver a teclearlas.
+       2500-COMPROBAR-CHECKPOINT.
+           MOVE 0 TO WS-NUM-YA-CAPTURADOS
+           MOVE WS-NUMERO-CUENTA TO ICK-NUM-CUENTA
+           MOVE WS-FECHA-ACTUAL TO ICK-FECHA-SESION
+           MOVE 0 TO ICK-SECUENCIA
+           MOVE 'S' TO WS-FIN-CHECKPOINT
+           START INGCHK-FILE KEY IS NOT LESS THAN ICK-CLAVE
+              INVALID KEY
+                 MOVE 'N' TO WS-FIN-CHECKPOINT
+           END-START
+           PERFORM UNTIL WS-FIN-CHECKPOINT = 'N'
+              READ INGCHK-FILE NEXT RECORD
+                 AT END
+                    MOVE 'N' TO WS-FIN-CHECKPOINT
+              END-READ
+              IF WS-FIN-CHECKPOINT = 'S'
+                 IF ICK-NUM-CUENTA NOT = WS-NUMERO-CUENTA
+                    OR ICK-FECHA-SESION NOT = WS-FECHA-ACTUAL
+                    MOVE 'N' TO WS-FIN-CHECKPOINT
+                 ELSE
+                    IF WS-NUM-YA-CAPTURADOS < 100
+                       ADD 1 TO WS-NUM-YA-CAPTURADOS
+                       MOVE ICK-IMPORTE TO
+                          WS-ING-IMPORTE(WS-NUM-YA-CAPTURADOS)
+                       MOVE ICK-CONCEPTO TO
+                          WS-ING-CONCEPTO(WS-NUM-YA-CAPTURADOS)
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+           MOVE WS-NUM-YA-CAPTURADOS TO WS-ICK-SECUENCIA
+           MOVE WS-NUM-YA-CAPTURADOS TO WS-NUM-INGRESOS
+           MOVE WS-NUM-YA-CAPTURADOS TO WS-CONTADOR
+           IF WS-NUM-YA-CAPTURADOS > 0
+              DISPLAY " "
+              DISPLAY "AVISO: se restauraron " WS-NUM-YA-CAPTURADOS
+                 " ingresos ya capturados hoy para esta cuenta en "
+                 "una sesion anterior; la numeracion continua a "
+                 "partir de ahi."
+           END-IF.
       *
       *--- Bucle para registrar ingresos ---
        3000-REGISTRAR-INGRESOS.
@@ -88,10 +264,61 @@
               MOVE WS-IMPORTE-INGRESO
                  TO WS-ING-IMPORTE(WS-CONTADOR)
               ADD 1 TO WS-NUM-INGRESOS
+              PERFORM 3100-APLICAR-INGRESO
               DISPLAY "Desea registrar otro ingreso? (S/N): "
               ACCEPT WS-CONTINUAR
            END-PERFORM.
       *
+      *    Aplica un ingreso al maestro de cuentas y deja constancia
+      *    de el en el fichero de movimientos compartido.
+       3100-APLICAR-INGRESO.
+           ADD WS-IMPORTE-INGRESO TO WS-SALDO-ACTUAL
+           MOVE WS-NUMERO-CUENTA TO CTA-NUM-CUENTA
+           READ CUENTAS-FILE
+           MOVE WS-SALDO-ACTUAL TO CTA-SALDO-DISP
+           REWRITE CTA-REGISTRO
+           PERFORM 3200-OBTENER-SIGUIENTE-SECUENCIA
+           MOVE WS-NUMERO-CUENTA TO MOV-NUM-CUENTA
+           MOVE WS-FECHA-ACTUAL TO MOV-FECHA
+           MOVE WS-SIGUIENTE-SECUENCIA TO MOV-SECUENCIA
+           MOVE WS-HORA-ACTUAL TO MOV-HORA
+           MOVE WS-ING-CONCEPTO(WS-CONTADOR) TO MOV-CONCEPTO
+           MOVE "I" TO MOV-TIPO
+           MOVE WS-IMPORTE-INGRESO TO MOV-IMPORTE
+           MOVE WS-SALDO-ACTUAL TO MOV-SALDO-DESPUES
+           MOVE CTA-MONEDA TO MOV-MONEDA
+           MOVE "BANCO-INGRESOS" TO MOV-PROGRAMA-ORIGEN
+           WRITE MOV-REGISTRO
+           PERFORM 3300-REGISTRAR-AUDITORIA
+           PERFORM 3400-GRABAR-CHECKPOINT.
+      *
+      *    Deja constancia del ingreso ya aplicado en INGCHK, para que
+      *    una sesion interrumpida pueda reanudarse sin repetirlo.
+       3400-GRABAR-CHECKPOINT.
+           ADD 1 TO WS-ICK-SECUENCIA
+           MOVE WS-NUMERO-CUENTA TO ICK-NUM-CUENTA
+           MOVE WS-FECHA-ACTUAL TO ICK-FECHA-SESION
+           MOVE WS-ICK-SECUENCIA TO ICK-SECUENCIA
+           MOVE WS-IMPORTE-INGRESO TO ICK-IMPORTE
+           MOVE WS-ING-CONCEPTO(WS-CONTADOR) TO ICK-CONCEPTO
+           MOVE "A" TO ICK-ESTADO
+           WRITE ICK-REGISTRO.
+      *
+       3300-REGISTRAR-AUDITORIA.
+           MOVE WS-IMPORTE-INGRESO TO WS-AUD-IMPORTE
+           MOVE "REALIZADA" TO WS-AUD-RESULTADO
+           MOVE WS-ING-CONCEPTO(WS-CONTADOR) TO WS-AUD-DETALLE
+           CALL "BANCO-AUDITORIA-MOTOR" USING WS-AUD-PROGRAMA
+              WS-NUMERO-CUENTA SPACES WS-AUD-IMPORTE
+              WS-AUD-RESULTADO WS-AUD-DETALLE.
+      *
+       3200-OBTENER-SIGUIENTE-SECUENCIA.
+           MOVE "M" TO CTR-CLAVE
+           READ CTLMOV-FILE
+           ADD 1 TO CTR-ULTIMO-VALOR
+           MOVE CTR-ULTIMO-VALOR TO WS-SIGUIENTE-SECUENCIA
+           REWRITE CTR-REGISTRO.
+      *
       *--- Calcular suma total ---
        4000-CALCULAR-TOTAL.
            MOVE 0 TO WS-SUMA-TOTAL
@@ -119,7 +346,14 @@
            DISPLAY "------------------------------------------"
            DISPLAY "Numero de ingresos: " WS-NUM-INGRESOS
            DISPLAY "SUMA TOTAL:         " WS-SUMA-TOTAL
+           DISPLAY "Nuevo saldo cuenta: " WS-SALDO-ACTUAL
            DISPLAY "==========================================".
+      *
+       8900-CERRAR-FICHEROS.
+           CLOSE CUENTAS-FILE
+           CLOSE MOVIMIEN-FILE
+           CLOSE CTLMOV-FILE
+           CLOSE INGCHK-FILE.
       *
       *--- Finalizar programa ---
        9000-FINALIZAR.
