@@ -4,6 +4,28 @@
       *              Muestra ingresos, gastos y saldo final.
       * AUTOR: Proyecto MCPs
       * FECHA: 2026-02-18
+      *
+      * HISTORIAL DE MODIFICACIONES:
+      *   2026-08-08  Se sustituyen los 8 movimientos simulados por
+      *               lectura real del fichero MOVIMIEN, posicionando
+      *               con START por cuenta+fecha y leyendo hacia
+      *               adelante; ya no hay limite de 50 movimientos.
+      *   2026-08-08  El saldo inicial del periodo ya no se calcula
+      *               restando el neto del periodo filtrado del saldo
+      *               actual de la cuenta (que ignoraba cualquier
+      *               movimiento entre la fecha hasta del filtro y
+      *               hoy); se calcula recorriendo los movimientos
+      *               anteriores a la fecha desde del filtro.
+      *   2026-08-09  2300-PEDIR-EXPORTACION/8000-CERRAR-FICHEROS
+      *               siguen ahora el estado de apertura de IMPRESION y
+      *               CSV por separado (WS-IMPRESION-ABIERTO/
+      *               WS-CSV-ABIERTO), para no dejar uno de los dos
+      *               ficheros abierto si el otro no se pudo abrir.
+      *               4150-EXPORTAR-MOVIMIENTO edita el importe a
+      *               formato con punto decimal antes de volcarlo a
+      *               EXTRIMPR/EXTRCSV, y sustituye las comas que
+      *               pueda llevar el concepto en la linea CSV para no
+      *               desplazar las columnas siguientes.
       *================================================================*
       *
       *-------- BLOQUE 1: IDENTIFICATION DIVISION -------------------*
@@ -15,138 +37,358 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO "CUENTAS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTA-NUM-CUENTA
+              FILE STATUS IS WS-CUENTAS-STATUS.
+      *
+           SELECT MOVIMIEN-FILE ASSIGN TO "MOVIMIEN"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS MOV-CLAVE
+              FILE STATUS IS WS-MOVIMIEN-STATUS.
+      *
+           SELECT IMPRESION-FILE ASSIGN TO "EXTRIMPR"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-IMPRESION-STATUS.
+      *
+           SELECT CSV-FILE ASSIGN TO "EXTRCSV"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CSV-STATUS.
       *
       *-------- BLOQUE 3: DATA DIVISION -----------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+           COPY "cuentas.cpy".
+      *
+       FD  MOVIMIEN-FILE.
+           COPY "movimto.cpy".
+      *
+       FD  IMPRESION-FILE.
+       01 WS-LINEA-IMPRESION       PIC X(80).
+      *
+       FD  CSV-FILE.
+       01 WS-LINEA-CSV             PIC X(200).
+      *
        WORKING-STORAGE SECTION.
       *
       *--- Datos de cuenta ---
        01 WS-NUMERO-CUENTA       PIC X(20).
        01 WS-TITULAR              PIC X(40).
-       01 WS-SALDO-INICIAL        PIC S9(10)V99 VALUE 5000.00.
+       01 WS-SALDO-INICIAL        PIC S9(10)V99 VALUE 0.
        01 WS-SALDO-FINAL          PIC S9(10)V99 VALUE 0.
       *
       *--- Totales ---
        01 WS-TOTAL-INGRESOS       PIC 9(10)V99 VALUE 0.
        01 WS-TOTAL-GASTOS         PIC 9(10)V99 VALUE 0.
-       01 WS-NUM-MOVIMIENTOS      PIC 9(3) VALUE 0.
-      *
-      *--- Tabla de movimientos (max 50) ---
-       01 WS-TABLA-MOVIMIENTOS.
-          05 WS-MOVIMIENTO OCCURS 50 TIMES.
-             10 WS-MOV-FECHA       PIC X(10).
-             10 WS-MOV-CONCEPTO    PIC X(30).
-             10 WS-MOV-TIPO        PIC X(1).
-             10 WS-MOV-IMPORTE     PIC 9(8)V99.
+       01 WS-NUM-MOVIMIENTOS      PIC 9(6) VALUE 0.
       *
       *--- Variables de control ---
-       01 WS-IDX                   PIC 9(3) VALUE 0.
-       01 WS-FECHA-ACTUAL          PIC X(10).
+       01 WS-FECHA-ACTUAL         PIC X(10).
+       01 WS-CUENTAS-STATUS       PIC X(02).
+          88 WS-CUENTAS-OK            VALUE "00".
+       01 WS-MOVIMIEN-STATUS      PIC X(02).
+          88 WS-MOVIMIEN-OK           VALUE "00".
+       01 WS-FIN-CUENTA            PIC X VALUE 'N'.
+      *
+      *--- Criterios de filtro del extracto ---
+       01 WS-FECHA-DESDE           PIC X(10).
+       01 WS-FECHA-HASTA           PIC X(10).
+       01 WS-TIPO-FILTRO           PIC X(01).
+       01 WS-MOVIMIENTO-CUMPLE     PIC X VALUE 'N'.
+      *
+      *--- Exportacion a impresion y CSV ---
+       01 WS-EXPORTAR              PIC X VALUE 'N'.
+       01 WS-IMPRESION-STATUS      PIC X(02).
+          88 WS-IMPRESION-OK           VALUE "00".
+       01 WS-CSV-STATUS            PIC X(02).
+          88 WS-CSV-OK                 VALUE "00".
+       01 WS-IMPRESION-ABIERTO     PIC X VALUE 'N'.
+       01 WS-CSV-ABIERTO           PIC X VALUE 'N'.
+       01 WS-IMPORTE-EDITADO       PIC ZZZZZZZZZ9.99.
+       01 WS-CSV-CONCEPTO          PIC X(50).
       *
       *-------- BLOQUE 4: PROCEDURE DIVISION ------------------------*
        PROCEDURE DIVISION.
       *
        0000-PRINCIPAL.
            PERFORM 1000-INICIALIZAR
-           PERFORM 2000-CARGAR-MOVIMIENTOS-SIMULADOS
+           PERFORM 2000-ABRIR-FICHEROS
+           PERFORM 2100-PEDIR-CUENTA
+           PERFORM 2200-PEDIR-CRITERIOS-FILTRO
+           PERFORM 2300-PEDIR-EXPORTACION
            PERFORM 3000-CALCULAR-TOTALES
            PERFORM 4000-MOSTRAR-EXTRACTO
+           PERFORM 8000-CERRAR-FICHEROS
            PERFORM 9000-FINALIZAR
            STOP RUN.
       *
        1000-INICIALIZAR.
            ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
-           MOVE "ES1234567890123456" TO WS-NUMERO-CUENTA
-           MOVE "GARCIA LOPEZ, MARIA" TO WS-TITULAR
            DISPLAY "=========================================="
            DISPLAY "   EXTRACTO DE MOVIMIENTOS"
            DISPLAY "   Fecha: " WS-FECHA-ACTUAL
            DISPLAY "==========================================".
       *
-       2000-CARGAR-MOVIMIENTOS-SIMULADOS.
-           MOVE 8 TO WS-NUM-MOVIMIENTOS
-      *
-           MOVE "2026-02-01" TO WS-MOV-FECHA(1)
-           MOVE "NOMINA FEBRERO"  TO WS-MOV-CONCEPTO(1)
-           MOVE "I" TO WS-MOV-TIPO(1)
-           MOVE 2500.00 TO WS-MOV-IMPORTE(1)
-      *
-           MOVE "2026-02-03" TO WS-MOV-FECHA(2)
-           MOVE "ALQUILER VIVIENDA" TO WS-MOV-CONCEPTO(2)
-           MOVE "G" TO WS-MOV-TIPO(2)
-           MOVE 850.00 TO WS-MOV-IMPORTE(2)
-      *
-           MOVE "2026-02-05" TO WS-MOV-FECHA(3)
-           MOVE "SUPERMERCADO"    TO WS-MOV-CONCEPTO(3)
-           MOVE "G" TO WS-MOV-TIPO(3)
-           MOVE 125.50 TO WS-MOV-IMPORTE(3)
-      *
-           MOVE "2026-02-07" TO WS-MOV-FECHA(4)
-           MOVE "TRANSFERENCIA RECIBIDA" TO WS-MOV-CONCEPTO(4)
-           MOVE "I" TO WS-MOV-TIPO(4)
-           MOVE 300.00 TO WS-MOV-IMPORTE(4)
-      *
-           MOVE "2026-02-10" TO WS-MOV-FECHA(5)
-           MOVE "SEGURO COCHE"   TO WS-MOV-CONCEPTO(5)
-           MOVE "G" TO WS-MOV-TIPO(5)
-           MOVE 75.00 TO WS-MOV-IMPORTE(5)
-      *
-           MOVE "2026-02-12" TO WS-MOV-FECHA(6)
-           MOVE "LUZ ELECTRICA"  TO WS-MOV-CONCEPTO(6)
-           MOVE "G" TO WS-MOV-TIPO(6)
-           MOVE 95.30 TO WS-MOV-IMPORTE(6)
-      *
-           MOVE "2026-02-15" TO WS-MOV-FECHA(7)
-           MOVE "INGRESO EFECTIVO" TO WS-MOV-CONCEPTO(7)
-           MOVE "I" TO WS-MOV-TIPO(7)
-           MOVE 500.00 TO WS-MOV-IMPORTE(7)
-      *
-           MOVE "2026-02-18" TO WS-MOV-FECHA(8)
-           MOVE "GASOLINERA"     TO WS-MOV-CONCEPTO(8)
-           MOVE "G" TO WS-MOV-TIPO(8)
-           MOVE 60.00 TO WS-MOV-IMPORTE(8).
+       2000-ABRIR-FICHEROS.
+           OPEN INPUT CUENTAS-FILE
+           OPEN INPUT MOVIMIEN-FILE
+           IF NOT WS-CUENTAS-OK OR NOT WS-MOVIMIEN-OK
+              DISPLAY "ERROR: No se pueden abrir los ficheros "
+                 "maestros."
+              PERFORM 9000-FINALIZAR
+              STOP RUN
+           END-IF.
+      *
+       2100-PEDIR-CUENTA.
+           DISPLAY " "
+           DISPLAY "Introduzca el numero de cuenta: "
+           ACCEPT WS-NUMERO-CUENTA
+           MOVE WS-NUMERO-CUENTA TO CTA-NUM-CUENTA
+           READ CUENTAS-FILE
+              INVALID KEY
+                 MOVE "CUENTA NO ENCONTRADA" TO WS-TITULAR
+                 MOVE 0 TO WS-SALDO-FINAL
+              NOT INVALID KEY
+                 MOVE CTA-TITULAR    TO WS-TITULAR
+                 MOVE CTA-SALDO-DISP TO WS-SALDO-FINAL
+           END-READ.
+      *
+      *    Pide el rango de fechas y el tipo de movimiento a incluir
+      *    en el extracto. En blanco equivale a "sin filtrar".
+       2200-PEDIR-CRITERIOS-FILTRO.
+           DISPLAY " "
+           DISPLAY "Fecha desde (AAAAMMDD, en blanco = sin limite): "
+           ACCEPT WS-FECHA-DESDE
+           DISPLAY "Fecha hasta (AAAAMMDD, en blanco = sin limite): "
+           ACCEPT WS-FECHA-HASTA
+           DISPLAY "Tipo de movimiento (I=ingresos, G=gastos, "
+              "blanco=ambos): "
+           ACCEPT WS-TIPO-FILTRO.
+      *
+      *    Pregunta si, ademas de mostrarse por pantalla, el extracto
+      *    debe quedar tambien en un fichero de impresion (texto) y en
+      *    un fichero CSV para cargarlo en una hoja de calculo.
+       2300-PEDIR-EXPORTACION.
+           DISPLAY " "
+           DISPLAY "Desea exportar el extracto a impresion y CSV? "
+              "(S/N): "
+           ACCEPT WS-EXPORTAR
+           IF WS-EXPORTAR = 'S'
+              OPEN OUTPUT IMPRESION-FILE
+              IF WS-IMPRESION-OK
+                 MOVE 'S' TO WS-IMPRESION-ABIERTO
+              END-IF
+              OPEN OUTPUT CSV-FILE
+              IF WS-CSV-OK
+                 MOVE 'S' TO WS-CSV-ABIERTO
+              END-IF
+              IF WS-IMPRESION-ABIERTO = 'N' OR WS-CSV-ABIERTO = 'N'
+                 DISPLAY "AVISO: no se pudieron abrir los ficheros "
+                    "de exportacion; se continua solo con pantalla."
+                 MOVE 'N' TO WS-EXPORTAR
+              ELSE
+                 MOVE "NUM_CUENTA,FECHA,CONCEPTO,TIPO,IMPORTE"
+                    TO WS-LINEA-CSV
+                 WRITE WS-LINEA-CSV
+              END-IF
+           END-IF.
       *
+      *    El saldo inicial del periodo se calcula recorriendo los
+      *    movimientos de la cuenta anteriores a la fecha desde del
+      *    filtro, no restando el neto del periodo del saldo actual:
+      *    si la fecha hasta del filtro no llega a hoy, entre esa
+      *    fecha y hoy puede haber movimientos que el neto del periodo
+      *    no recoge.
        3000-CALCULAR-TOTALES.
            MOVE 0 TO WS-TOTAL-INGRESOS
            MOVE 0 TO WS-TOTAL-GASTOS
-           PERFORM VARYING WS-IDX FROM 1 BY 1
-              UNTIL WS-IDX > WS-NUM-MOVIMIENTOS
-              IF WS-MOV-TIPO(WS-IDX) = "I"
-                 ADD WS-MOV-IMPORTE(WS-IDX)
-                    TO WS-TOTAL-INGRESOS
-              ELSE
-                 ADD WS-MOV-IMPORTE(WS-IDX)
-                    TO WS-TOTAL-GASTOS
+           MOVE 0 TO WS-NUM-MOVIMIENTOS
+           PERFORM 3100-RECORRER-MOVIMIENTOS-CUENTA
+           PERFORM 3050-CALCULAR-SALDO-INICIAL.
+      *
+      *    Sin fecha desde no hay un limite de periodo que fijar el
+      *    saldo inicial; se toma como el saldo antes del primer
+      *    movimiento (cero). Con fecha desde, se suma el neto de
+      *    todos los movimientos de la cuenta anteriores a esa fecha.
+       3050-CALCULAR-SALDO-INICIAL.
+           MOVE 0 TO WS-SALDO-INICIAL
+           IF WS-FECHA-DESDE NOT = SPACES
+              MOVE WS-NUMERO-CUENTA TO MOV-NUM-CUENTA
+              MOVE LOW-VALUE TO MOV-FECHA
+              MOVE 0 TO MOV-SECUENCIA
+              MOVE 'S' TO WS-FIN-CUENTA
+              START MOVIMIEN-FILE KEY IS NOT LESS THAN MOV-CLAVE
+                 INVALID KEY
+                    MOVE 'N' TO WS-FIN-CUENTA
+              END-START
+              PERFORM UNTIL WS-FIN-CUENTA = 'N'
+                 READ MOVIMIEN-FILE NEXT RECORD
+                    AT END
+                       MOVE 'N' TO WS-FIN-CUENTA
+                 END-READ
+                 IF WS-FIN-CUENTA = 'S'
+                    IF MOV-NUM-CUENTA NOT = WS-NUMERO-CUENTA
+                       MOVE 'N' TO WS-FIN-CUENTA
+                    ELSE
+                       IF MOV-FECHA >= WS-FECHA-DESDE
+                          MOVE 'N' TO WS-FIN-CUENTA
+                       ELSE
+                          IF MOV-TIPO = "I"
+                             ADD MOV-IMPORTE TO WS-SALDO-INICIAL
+                          ELSE
+                             SUBTRACT MOV-IMPORTE FROM WS-SALDO-INICIAL
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF.
+      *
+       3100-RECORRER-MOVIMIENTOS-CUENTA.
+           MOVE WS-NUMERO-CUENTA TO MOV-NUM-CUENTA
+           MOVE LOW-VALUE TO MOV-FECHA
+           MOVE 0 TO MOV-SECUENCIA
+           MOVE 'S' TO WS-FIN-CUENTA
+           START MOVIMIEN-FILE KEY IS NOT LESS THAN MOV-CLAVE
+              INVALID KEY
+                 MOVE 'N' TO WS-FIN-CUENTA
+           END-START
+           PERFORM UNTIL WS-FIN-CUENTA = 'N'
+              READ MOVIMIEN-FILE NEXT RECORD
+                 AT END
+                    MOVE 'N' TO WS-FIN-CUENTA
+              END-READ
+              IF WS-FIN-CUENTA = 'S'
+                 IF MOV-NUM-CUENTA NOT = WS-NUMERO-CUENTA
+                    MOVE 'N' TO WS-FIN-CUENTA
+                 ELSE
+                    PERFORM 3150-EVALUAR-FILTRO
+                    IF WS-MOVIMIENTO-CUMPLE = 'S'
+                       ADD 1 TO WS-NUM-MOVIMIENTOS
+                       IF MOV-TIPO = "I"
+                          ADD MOV-IMPORTE TO WS-TOTAL-INGRESOS
+                       ELSE
+                          ADD MOV-IMPORTE TO WS-TOTAL-GASTOS
+                       END-IF
+                    END-IF
+                 END-IF
               END-IF
-           END-PERFORM
-           COMPUTE WS-SALDO-FINAL =
-              WS-SALDO-INICIAL + WS-TOTAL-INGRESOS
-              - WS-TOTAL-GASTOS.
+           END-PERFORM.
+      *
+      *    Evalua si el movimiento leido cumple el rango de fechas y
+      *    el tipo pedidos en 2200-PEDIR-CRITERIOS-FILTRO.
+       3150-EVALUAR-FILTRO.
+           MOVE 'S' TO WS-MOVIMIENTO-CUMPLE
+           IF WS-FECHA-DESDE NOT = SPACES
+              AND MOV-FECHA < WS-FECHA-DESDE
+              MOVE 'N' TO WS-MOVIMIENTO-CUMPLE
+           END-IF
+           IF WS-FECHA-HASTA NOT = SPACES
+              AND MOV-FECHA > WS-FECHA-HASTA
+              MOVE 'N' TO WS-MOVIMIENTO-CUMPLE
+           END-IF
+           IF WS-TIPO-FILTRO NOT = SPACE
+              AND MOV-TIPO NOT = WS-TIPO-FILTRO
+              MOVE 'N' TO WS-MOVIMIENTO-CUMPLE
+           END-IF.
       *
        4000-MOSTRAR-EXTRACTO.
            DISPLAY " "
            DISPLAY "=========================================="
            DISPLAY "  EXTRACTO - " WS-NUMERO-CUENTA
            DISPLAY "  Titular: " WS-TITULAR
+           IF WS-FECHA-DESDE NOT = SPACES OR WS-FECHA-HASTA NOT = SPACES
+              OR WS-TIPO-FILTRO NOT = SPACE
+              DISPLAY "  Filtro: desde " WS-FECHA-DESDE " hasta "
+                 WS-FECHA-HASTA " tipo " WS-TIPO-FILTRO
+           END-IF
            DISPLAY "=========================================="
-           DISPLAY "Saldo inicial: " WS-SALDO-INICIAL
+           DISPLAY "Saldo inicial (del periodo filtrado): "
+              WS-SALDO-INICIAL
            DISPLAY "------------------------------------------"
            DISPLAY "FECHA       CONCEPTO"
               "                TIPO  IMPORTE"
            DISPLAY "------------------------------------------"
-           PERFORM VARYING WS-IDX FROM 1 BY 1
-              UNTIL WS-IDX > WS-NUM-MOVIMIENTOS
-              DISPLAY WS-MOV-FECHA(WS-IDX) " "
-                 WS-MOV-CONCEPTO(WS-IDX) " "
-                 WS-MOV-TIPO(WS-IDX) "  "
-                 WS-MOV-IMPORTE(WS-IDX)
-           END-PERFORM
+           PERFORM 4100-LISTAR-MOVIMIENTOS-CUENTA
            DISPLAY "------------------------------------------"
            DISPLAY "Total ingresos: " WS-TOTAL-INGRESOS
            DISPLAY "Total gastos:   " WS-TOTAL-GASTOS
-           DISPLAY "SALDO FINAL:    " WS-SALDO-FINAL
+           DISPLAY "SALDO ACTUAL DE LA CUENTA: " WS-SALDO-FINAL
            DISPLAY "==========================================".
+      *
+       4100-LISTAR-MOVIMIENTOS-CUENTA.
+           MOVE WS-NUMERO-CUENTA TO MOV-NUM-CUENTA
+           MOVE LOW-VALUE TO MOV-FECHA
+           MOVE 0 TO MOV-SECUENCIA
+           MOVE 'S' TO WS-FIN-CUENTA
+           START MOVIMIEN-FILE KEY IS NOT LESS THAN MOV-CLAVE
+              INVALID KEY
+                 MOVE 'N' TO WS-FIN-CUENTA
+           END-START
+           PERFORM UNTIL WS-FIN-CUENTA = 'N'
+              READ MOVIMIEN-FILE NEXT RECORD
+                 AT END
+                    MOVE 'N' TO WS-FIN-CUENTA
+              END-READ
+              IF WS-FIN-CUENTA = 'S'
+                 IF MOV-NUM-CUENTA NOT = WS-NUMERO-CUENTA
+                    MOVE 'N' TO WS-FIN-CUENTA
+                 ELSE
+                    PERFORM 3150-EVALUAR-FILTRO
+                    IF WS-MOVIMIENTO-CUMPLE = 'S'
+                       DISPLAY MOV-FECHA " "
+                          MOV-CONCEPTO " "
+                          MOV-TIPO "  "
+                          MOV-IMPORTE
+                       IF WS-EXPORTAR = 'S'
+                          PERFORM 4150-EXPORTAR-MOVIMIENTO
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+      *
+      *    Vuelca el mismo movimiento mostrado por pantalla a las
+      *    lineas de impresion y CSV.
+       4150-EXPORTAR-MOVIMIENTO.
+           MOVE MOV-IMPORTE TO WS-IMPORTE-EDITADO
+           MOVE SPACES TO WS-LINEA-IMPRESION
+           STRING MOV-FECHA " " MOV-CONCEPTO " "
+              MOV-TIPO "  " WS-IMPORTE-EDITADO
+              DELIMITED BY SIZE INTO WS-LINEA-IMPRESION
+           END-STRING
+           WRITE WS-LINEA-IMPRESION
+           MOVE MOV-CONCEPTO TO WS-CSV-CONCEPTO
+           INSPECT WS-CSV-CONCEPTO REPLACING ALL "," BY " "
+           MOVE SPACES TO WS-LINEA-CSV
+           STRING WS-NUMERO-CUENTA DELIMITED BY SPACE ","
+              MOV-FECHA DELIMITED BY SIZE ","
+              WS-CSV-CONCEPTO DELIMITED BY SIZE ","
+              MOV-TIPO DELIMITED BY SIZE ","
+              WS-IMPORTE-EDITADO DELIMITED BY SIZE
+              INTO WS-LINEA-CSV
+           END-STRING
+           WRITE WS-LINEA-CSV.
+      *
+       8000-CERRAR-FICHEROS.
+           CLOSE CUENTAS-FILE
+           CLOSE MOVIMIEN-FILE
+           IF WS-IMPRESION-ABIERTO = 'S'
+              CLOSE IMPRESION-FILE
+           END-IF
+           IF WS-CSV-ABIERTO = 'S'
+              CLOSE CSV-FILE
+           END-IF.
       *
        9000-FINALIZAR.
            DISPLAY " "
+           IF WS-EXPORTAR = 'S'
+              DISPLAY "Extracto exportado a EXTRIMPR y EXTRCSV."
+           END-IF
            DISPLAY "Extracto generado correctamente.".
