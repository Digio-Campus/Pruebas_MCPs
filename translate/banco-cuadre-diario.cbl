@@ -0,0 +1,173 @@
+      *================================================================*
+      * PROGRAMA: BANCO-CUADRE-DIARIO
+      * DESCRIPCION: Programa de lote de cuadre diario. Recorre el
+      *              maestro de cuentas completo y, para cada cuenta,
+      *              recalcula el saldo a partir de la suma de todos
+      *              sus movimientos en MOVIMIEN (ingresos menos
+      *              gastos); si el resultado no coincide con el saldo
+      *              almacenado en CUENTAS, la cuenta se marca como
+      *              descuadrada para que se revise antes de que la
+      *              descubra un cliente.
+      * AUTOR: Proyecto MCPs
+      * FECHA: 2026-08-08
+      *================================================================*
+      *
+      *-------- BLOQUE 1: IDENTIFICATION DIVISION -------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCO-CUADRE-DIARIO.
+       AUTHOR. PROYECTO-MCPS.
+      *
+      *-------- BLOQUE 2: ENVIRONMENT DIVISION ----------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO "CUENTAS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTA-NUM-CUENTA
+              FILE STATUS IS WS-CUENTAS-STATUS.
+      *
+           SELECT MOVIMIEN-FILE ASSIGN TO "MOVIMIEN"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS MOV-CLAVE
+              FILE STATUS IS WS-MOVIMIEN-STATUS.
+      *
+      *-------- BLOQUE 3: DATA DIVISION -----------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+           COPY "cuentas.cpy".
+      *
+       FD  MOVIMIEN-FILE.
+           COPY "movimto.cpy".
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--- Totales recalculados por cuenta ---
+       01 WS-SALDO-RECALCULADO     PIC S9(10)V99 VALUE 0.
+       01 WS-DIFERENCIA            PIC S9(10)V99 VALUE 0.
+      *
+      *--- Contadores del cuadre ---
+       01 WS-NUM-CUENTAS-REVISADAS PIC 9(6) VALUE 0.
+       01 WS-NUM-CUENTAS-CUADRADAS PIC 9(6) VALUE 0.
+       01 WS-NUM-CUENTAS-DESCUADRE PIC 9(6) VALUE 0.
+      *
+      *--- Variables de control ---
+       01 WS-FECHA-ACTUAL          PIC X(10).
+       01 WS-FIN-MOVIMIENTOS       PIC X VALUE 'N'.
+       01 WS-CUENTAS-STATUS        PIC X(02).
+          88 WS-CUENTAS-OK             VALUE "00".
+          88 WS-CUENTAS-FIN-FICHERO    VALUE "10".
+       01 WS-MOVIMIEN-STATUS       PIC X(02).
+          88 WS-MOVIMIEN-OK            VALUE "00".
+      *
+      *-------- BLOQUE 4: PROCEDURE DIVISION ------------------------*
+       PROCEDURE DIVISION.
+      *
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-ABRIR-FICHEROS
+           PERFORM 3000-CUADRAR-CUENTAS
+           PERFORM 4000-MOSTRAR-RESUMEN-FINAL
+           PERFORM 8900-CERRAR-FICHEROS
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+      *
+       1000-INICIALIZAR.
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+           DISPLAY "=========================================="
+           DISPLAY "   CUADRE DIARIO - BANCA"
+           DISPLAY "   Fecha: " WS-FECHA-ACTUAL
+           DISPLAY "==========================================".
+      *
+       2000-ABRIR-FICHEROS.
+           OPEN INPUT CUENTAS-FILE
+           OPEN INPUT MOVIMIEN-FILE
+           IF NOT WS-CUENTAS-OK OR NOT WS-MOVIMIEN-OK
+              DISPLAY "ERROR: No se pueden abrir los ficheros "
+                 "maestros."
+              PERFORM 9000-FINALIZAR
+              STOP RUN
+           END-IF.
+      *
+      *    Recorre el maestro de cuentas completo, en orden de clave,
+      *    y cuadra cada una contra su historico de movimientos.
+       3000-CUADRAR-CUENTAS.
+           MOVE 0 TO WS-NUM-CUENTAS-REVISADAS
+           MOVE 0 TO WS-NUM-CUENTAS-CUADRADAS
+           MOVE 0 TO WS-NUM-CUENTAS-DESCUADRE
+           PERFORM UNTIL WS-CUENTAS-FIN-FICHERO
+              READ CUENTAS-FILE NEXT RECORD
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    ADD 1 TO WS-NUM-CUENTAS-REVISADAS
+                    PERFORM 3100-CUADRAR-UNA-CUENTA
+              END-READ
+           END-PERFORM.
+      *
+      *    Recalcula el saldo de la cuenta actual sumando todos sus
+      *    movimientos (tipo "I" suma, cualquier otro tipo resta) y lo
+      *    compara contra el saldo almacenado en el maestro.
+       3100-CUADRAR-UNA-CUENTA.
+           MOVE 0 TO WS-SALDO-RECALCULADO
+           MOVE CTA-NUM-CUENTA TO MOV-NUM-CUENTA
+           MOVE LOW-VALUE TO MOV-FECHA
+           MOVE 0 TO MOV-SECUENCIA
+           START MOVIMIEN-FILE KEY IS NOT LESS THAN MOV-CLAVE
+              INVALID KEY
+                 CONTINUE
+           END-START
+           MOVE 'N' TO WS-FIN-MOVIMIENTOS
+           PERFORM UNTIL WS-FIN-MOVIMIENTOS = 'S'
+              READ MOVIMIEN-FILE NEXT RECORD
+                 AT END
+                    MOVE 'S' TO WS-FIN-MOVIMIENTOS
+                 NOT AT END
+                    IF MOV-NUM-CUENTA NOT = CTA-NUM-CUENTA
+                       MOVE 'S' TO WS-FIN-MOVIMIENTOS
+                    ELSE
+                       IF MOV-TIPO = "I"
+                          ADD MOV-IMPORTE TO WS-SALDO-RECALCULADO
+                       ELSE
+                          SUBTRACT MOV-IMPORTE
+                             FROM WS-SALDO-RECALCULADO
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM
+           COMPUTE WS-DIFERENCIA =
+              CTA-SALDO-DISP - WS-SALDO-RECALCULADO
+           IF WS-DIFERENCIA = 0
+              ADD 1 TO WS-NUM-CUENTAS-CUADRADAS
+           ELSE
+              ADD 1 TO WS-NUM-CUENTAS-DESCUADRE
+              DISPLAY " "
+              DISPLAY "DESCUADRE - Cuenta: " CTA-NUM-CUENTA
+              DISPLAY "   Titular:            " CTA-TITULAR
+              DISPLAY "   Saldo en maestro:    " CTA-SALDO-DISP
+              DISPLAY "   Saldo por movtos.:   " WS-SALDO-RECALCULADO
+              DISPLAY "   Diferencia:          " WS-DIFERENCIA
+           END-IF.
+      *
+       4000-MOSTRAR-RESUMEN-FINAL.
+           DISPLAY " "
+           DISPLAY "=========================================="
+           DISPLAY "   RESUMEN DEL CUADRE"
+           DISPLAY "=========================================="
+           DISPLAY "Cuentas revisadas:  " WS-NUM-CUENTAS-REVISADAS
+           DISPLAY "Cuentas cuadradas:  " WS-NUM-CUENTAS-CUADRADAS
+           DISPLAY "Cuentas descuadradas: " WS-NUM-CUENTAS-DESCUADRE
+           DISPLAY "==========================================".
+      *
+       8900-CERRAR-FICHEROS.
+           CLOSE CUENTAS-FILE
+           CLOSE MOVIMIEN-FILE.
+      *
+       9000-FINALIZAR.
+           DISPLAY " "
+           DISPLAY "Cuadre diario finalizado correctamente.".
